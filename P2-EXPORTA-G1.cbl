@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTACLI.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CTA-CHAVE
+           ALTERNATE RECORD KEY IS CTA-CPF WITH DUPLICATES
+           FILE STATUS IS CTA-STATUS.
+
+           SELECT CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-CPF
+           FILE STATUS IS CLI-STATUS.
+
+           SELECT EXPORTA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CONTAS.DAT".
+       01 REG-CONTA.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA      PIC 9(4).
+               10 CTA-CONTA        PIC 9(6).
+           05 CTA-CPF          PIC 9(11).
+           05 CTA-SALDO        PIC S9(6)V99.
+           05 CTA-LIMITE       PIC 9(6)V99.
+           05 CTA-STATUS-CONTA PIC X(1).
+               88 CTA-CONTA-ATIVA   VALUE "A".
+               88 CTA-CONTA-FECHADA VALUE "F".
+           05 CTA-DATA-FECHAMENTO.
+               10 CTA-ANO-FECH     PIC 9(2).
+               10 CTA-MES-FECH     PIC 9(2).
+               10 CTA-DIA-FECH     PIC 9(2).
+           05 CTA-DATA-ABERTURA.
+               10 CTA-ANO-ABERT    PIC 9(2).
+               10 CTA-MES-ABERT    PIC 9(2).
+               10 CTA-DIA-ABERT    PIC 9(2).
+
+       FD CLIENTES LABEL RECORD STANDARD
+           DATA RECORD IS REG-CLI
+           VALUE OF FILE-ID IS "CLIENTES.DAT".
+       01 REG-CLI.
+           05 CLI-CPF          PIC 9(11).
+           05 CLI-NOME         PIC X(30).
+
+       FD EXPORTA LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-EXP
+           VALUE OF FILE-ID IS "EXPORTACLI.CSV".
+       01 LINHA-EXP                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 CTA-STATUS           PIC X(2).
+       01 CLI-STATUS           PIC X(2).
+       01 EXP-STATUS           PIC X(2).
+       01 WS-FIM-ARQUIVO       PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       01 WS-NOME-CLIENTE      PIC X(30) VALUE SPACES.
+       01 WS-TOTAL-LINHAS      PIC 9(6) VALUE ZEROS.
+
+      *    MESMAS PICTURES DE EDICAO QUE DADOS-EDITADOS USA NA TELA DO
+      *    CAIXA EM P2-COBOL-FINAL.cbl, PARA O EXTRATO EXIBIR ESTES
+      *    CAMPOS DA MESMA FORMA QUE O TERMINAL.
+       01 LINHA-CAMPOS.
+           05 CAMPO-AGENCIA     PIC 9.999.
+           05 CAMPO-CONTA       PIC 99.999/9.
+           05 CAMPO-NOME        PIC X(30).
+           05 CAMPO-CPF         PIC 999.999.999/99.
+           05 CAMPO-SALDO       PIC $ZZZ.ZZ9,99-.
+
+       01 LINHA-CABECALHO       PIC X(100) VALUE
+           "AGENCIA;CONTA;NOME;CPF;SALDO".
+
+       PROCEDURE DIVISION.
+       EXPORTA-PRINCIPAL.
+           OPEN INPUT CONTAS.
+           IF CTA-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CONTAS.DAT: " CTA-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF CLI-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTES.DAT: " CLI-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXPORTA.
+           IF EXP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXPORTACLI.CSV: " EXP-STATUS
+               STOP RUN
+           END-IF.
+           MOVE LINHA-CABECALHO TO LINHA-EXP.
+           WRITE LINHA-EXP.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ CONTAS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM EXPORTA-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE CONTAS CLIENTES EXPORTA.
+           DISPLAY "REGISTROS EXPORTADOS: " WS-TOTAL-LINHAS.
+           STOP RUN.
+
+       EXPORTA-REGISTRO.
+           PERFORM BUSCA-NOME-CLIENTE.
+           MOVE CTA-AGENCIA TO CAMPO-AGENCIA.
+           MOVE CTA-CONTA TO CAMPO-CONTA.
+           MOVE WS-NOME-CLIENTE TO CAMPO-NOME.
+           MOVE CTA-CPF TO CAMPO-CPF.
+           MOVE CTA-SALDO TO CAMPO-SALDO.
+           MOVE SPACES TO LINHA-EXP.
+           STRING FUNCTION TRIM(CAMPO-AGENCIA) ";"
+               FUNCTION TRIM(CAMPO-CONTA) ";"
+               FUNCTION TRIM(CAMPO-NOME) ";"
+               FUNCTION TRIM(CAMPO-CPF) ";"
+               FUNCTION TRIM(CAMPO-SALDO)
+               DELIMITED BY SIZE INTO LINHA-EXP.
+           WRITE LINHA-EXP.
+           ADD 1 TO WS-TOTAL-LINHAS.
+
+       BUSCA-NOME-CLIENTE.
+           MOVE SPACES TO WS-NOME-CLIENTE.
+           MOVE CTA-CPF TO CLI-CPF.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "(CLIENTE NAO ENCONTRADO)" TO WS-NOME-CLIENTE
+               NOT INVALID KEY
+                   MOVE CLI-NOME TO WS-NOME-CLIENTE
+           END-READ.
