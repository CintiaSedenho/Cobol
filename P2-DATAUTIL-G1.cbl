@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAUTIL.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    MESMA TABELA DE MESES DE P2-EXTRA-1-G1 (MENU AUTONOMO QUE
+      *    NUNCA ERA CHAMADO POR NINGUEM) - AGORA COMPARTILHADA COMO
+      *    SUBPROGRAMA.
+       01 MESES.
+           05 FILLER    PIC X(13) VALUE '01JANEIRO'.
+           05 FILLER    PIC X(13) VALUE '02FEVEREIRO'.
+           05 FILLER    PIC X(13) VALUE '03MARCO'.
+           05 FILLER    PIC X(13) VALUE '04ABRIL'.
+           05 FILLER    PIC X(13) VALUE '05MAIO'.
+           05 FILLER    PIC X(13) VALUE '06JUNHO'.
+           05 FILLER    PIC X(13) VALUE '07JULHO'.
+           05 FILLER    PIC X(13) VALUE '08AGOSTO'.
+           05 FILLER    PIC X(13) VALUE '09SETEMBRO'.
+           05 FILLER    PIC X(13) VALUE '10OUTUBRO'.
+           05 FILLER    PIC X(13) VALUE '11NOVEMBRO'.
+           05 FILLER    PIC X(13) VALUE '12DEZEMBRO'.
+       01 AREA-MESES    REDEFINES MESES.
+           05 TABELA-MESES OCCURS 12 TIMES.
+               10 TAB-MES               PIC 9(02).
+               10 TAB-DESCRICAO-MES    PIC X(11).
+
+       01 WK-AAAAMMDD          PIC 9(8).
+       01 WK-INT-DIA           PIC 9(8).
+       01 WK-DIA-SEMANA        PIC 9(2).
+       01 WK-AAAAMMDD-PROX     PIC 9(8).
+       01 WK-AAAAMMDD-PROX-R REDEFINES WK-AAAAMMDD-PROX.
+           05 WK-PROX-SECULO   PIC 9(2).
+           05 WK-PROX-ANO2     PIC 9(2).
+           05 WK-PROX-MES2     PIC 9(2).
+           05 WK-PROX-DIA2     PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LK-DATA-ENTRADA.
+           05 LK-ENT-ANO       PIC 9(2).
+           05 LK-ENT-MES       PIC 9(2).
+           05 LK-ENT-DIA       PIC 9(2).
+       01 LK-PROX-DIA-UTIL.
+           05 LK-PROX-ANO      PIC 9(2).
+           05 LK-PROX-MES      PIC 9(2).
+           05 LK-PROX-DIA      PIC 9(2).
+       01 LK-DATA-EXTENSO      PIC X(20).
+       01 LK-RETORNO           PIC X(2).
+
+       PROCEDURE DIVISION USING LK-DATA-ENTRADA LK-PROX-DIA-UTIL
+               LK-DATA-EXTENSO LK-RETORNO.
+       DATAUTIL-PRINCIPAL.
+           MOVE "00" TO LK-RETORNO.
+           IF LK-ENT-MES < 1 OR LK-ENT-MES > 12
+               MOVE "99" TO LK-RETORNO
+           ELSE
+               PERFORM CALCULA-PROXIMO-DIA-UTIL
+               PERFORM FORMATA-DATA-EXTENSO
+           END-IF.
+           GOBACK.
+
+       CALCULA-PROXIMO-DIA-UTIL.
+      *    "PROXIMO DIA UTIL": AVANCA PELO MENOS UM DIA A PARTIR DA
+      *    DATA DE ENTRADA, DEPOIS CONTINUA AVANCANDO ENQUANTO O
+      *    RESULTADO CAIR EM SABADO (MOD 6) OU DOMINGO (MOD 0). SEM
+      *    CALENDARIO DE FERIADOS - SO FINS DE SEMANA.
+           COMPUTE WK-AAAAMMDD =
+               20000000 + LK-ENT-ANO * 10000 + LK-ENT-MES * 100
+                   + LK-ENT-DIA.
+           COMPUTE WK-INT-DIA = FUNCTION INTEGER-OF-DATE(WK-AAAAMMDD).
+           ADD 1 TO WK-INT-DIA.
+           COMPUTE WK-DIA-SEMANA = FUNCTION MOD(WK-INT-DIA 7).
+           PERFORM UNTIL WK-DIA-SEMANA NOT = 0 AND WK-DIA-SEMANA NOT = 6
+               ADD 1 TO WK-INT-DIA
+               COMPUTE WK-DIA-SEMANA = FUNCTION MOD(WK-INT-DIA 7)
+           END-PERFORM.
+           COMPUTE WK-AAAAMMDD-PROX =
+               FUNCTION DATE-OF-INTEGER(WK-INT-DIA).
+           MOVE WK-PROX-ANO2 TO LK-PROX-ANO.
+           MOVE WK-PROX-MES2 TO LK-PROX-MES.
+           MOVE WK-PROX-DIA2 TO LK-PROX-DIA.
+
+       FORMATA-DATA-EXTENSO.
+           MOVE SPACES TO LK-DATA-EXTENSO.
+           STRING LK-ENT-DIA "/"
+               FUNCTION TRIM(TAB-DESCRICAO-MES (LK-ENT-MES)) "/"
+               "20" LK-ENT-ANO
+               DELIMITED BY SIZE INTO LK-DATA-EXTENSO.
