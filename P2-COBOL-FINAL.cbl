@@ -1,505 +1,1157 @@
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. INDICE_EXTRA2.
-       AUTHOR. CINTIA SEDENHO DIAS.
-       ENVIRONMENT DIVISION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS CLI-CPF
-           FILE STATUS IS CLI-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES LABEL RECORD STANDARD
-           DATA RECORD IS REG-CLI
-           VALUE OF FILE-ID IS "CLIENTES.DAT".
-       01 REG-CLI.
-           05 CLI-AGENCIA      PIC 9(4).
-           05 CLI-CONTA        PIC 9(6)
-           05 CLI-NOME         PIC X(30).
-           05 CLI-SALDO        PIC 9(6)V99.
-           05 CLI-CPF          PIC 9(11).
-       WORKING-STORAGE SECTION.
-       01 DATA-SIS.
-           05 ANO          PIC 99.
-           05 MES          PIC 99.
-           05 DIA          PIC 99.
-       01 CLI-STATUS       PIC X(2).
-       01 OPCAO            PIC X(1) VALUE SPACES.
-       01 SALVA            PIC X(1) VALUE SPACES.
-       01 IGUAL            PIC 9 VALUE ZEROS.
-       01 ESPACO           PIC X(40) VALUE SPACES.
-       01 MENS1            PIC X(20) VALUE "FIM DE PROGRAMA".
-       01 OPCAO-M          PIC 9(1) VALUE ZEROS.
-       01 CR               PIC X(9) VALUE SPACES.
-       01 DADOS-EDITADOS.
-           05 AGENCIA       PIC 9.999.
-           05 CONTA         PIC 99.999/9.
-           05 NOME          PIC X(30) VALUE SPACES.
-           05 SALDO         PIC $ZZZ.ZZ9,99.
-           05 CPF           PIC 999.999.999/99.
-           05 WS-AGENCIA    PIC 9999.
-           05 WS-CONTA      PIC 999999.
-           05 WS-NOME       PIC X(30) VALUE SPACES.
-           05 WS-SALDO      PIC 9999999,99.
-           05 WS-CPF        PIC 9(11).
-
-       SCREEN SECTION.
-       01 MENU-PRINCIPAL.
-           05 LINE 03 COLUMN 10 VALUE
-           "************* BANCO GRUPO-DOIS *************".
-           05 LINE 05 COLUMN 10 VALUE
-           "************** MENU PRINCIPAL **************".
-           05 LINE 07 COLUMN 10 VALUE "[1] INCLUSAO DE CONTA".
-           05 LINE 08 COLUMN 10 VALUE "[2] ALTERACAO DE DADOS".
-           05 LINE 09 COLUMN 10 VALUE "[3] EXCLUSAO DE CONTA".
-           05 LINE 10 COLUMN 10 VALUE "[4] CONSULTA".
-           05 LINE 12 COLUMN 10 VALUE "[9] SAIR DO SISTEMA".
-           05 LINE 15 COLUMN 10 VALUE "DIGITE A OPCAO DESEJADA".
-           05 OPT LINE 15 COLUMN 38 PIC 9 USING OPCAO-M  AUTO.
-
-           05 LINE 07  COL 61  VALUE "XXXX".
-           05 LINE 08  COL 60  VALUE "XXXXXX".
-           05 LINE 09  COL 60  VALUE "XX".
-           05 LINE 09  COL 64  VALUE "XX".
-           05 LINE 10  COL 60  VALUE "XX".
-           05 LINE 11  COL 60  VALUE "XX".
-           05 LINE 12  COL 60  VALUE "XX".
-           05 LINE 12  COL 63  VALUE "XXX".
-           05 LINE 13  COL 60  VALUE "XX".
-           05 LINE 13  COL 63  VALUE "XXX".
-           05 LINE 14  COL 60  VALUE "XX".
-           05 LINE 14  COL 64  VALUE "XX".
-           05 LINE 15  COL 60  VALUE "XXXXXX".
-           05 LINE 16  COL 61  VALUE "XXXX".
-
-           05 LINE 07  COL 70  VALUE "XXXX".
-           05 LINE 08  COL 69  VALUE "XXXXXX".
-           05 LINE 09  COL 69  VALUE "XX".
-           05 LINE 09  COL 73  VALUE "XX".
-           05 LINE 10  COL 73  VALUE "XX".
-           05 LINE 11  COL 73  VALUE "XX".
-           05 LINE 12  COL 72  VALUE "XX".
-           05 LINE 13  COL 71  VALUE "XX".
-           05 LINE 14  COL 69  VALUE "XXX".
-           05 LINE 15  COL 68  VALUE "XXXXXXX".
-           05 LINE 16  COL 68  VALUE "XXXXXXX".
-
-       01 TELA.
-           05 LINE 1   COL 10   VALUE "  ".
-           05 LINE 2   COL 22  VALUE
-           "************** CADASTRO DE CONTAS **************".
-           05 LINE 4   COL 19  VALUE "AGENCIA:".
-           05 LINE 6   COL 19  VALUE "CONTA CORRENTE:".
-           05 LINE 8   COL 19  VALUE "NOME:".
-           05 LINE 10  COL 19  VALUE "CPF:".
-           05 LINE 12  COL 19  VALUE "SALDO:".
-           05 LINE 15  COL 25  VALUE "MENSAGEM:".
-
-       01 TELA-CPF.
-           05 LINE 1   COL 10   VALUE "  ".
-           05 LINE 2   COL 22  VALUE
-           "************** INSERIR O CPF **************".
-           05 LINE 10  COL 19  VALUE "CPF:".
-
-       PROCEDURE DIVISION.
-       MENU-PRI.
-           PERFORM LIMPA-TELA.
-           MOVE ZERO TO OPCAO-M.
-           DISPLAY MENU-PRINCIPAL.
-           ACCEPT MENU-PRINCIPAL.
-
-           EVALUATE OPCAO-M
-               WHEN 1
-                   PERFORM MENU-INCLUSAO
-               WHEN 2
-                   PERFORM MENU-ALTERA
-               WHEN 3
-                   PERFORM MENU-EXCLUI
-               WHEN 4
-                   PERFORM MENU-CONSULTA
-               WHEN 9
-                   DISPLAY MENS1 AT 1730
-                   PERFORM STOP RUN
-               WHEN OTHER
-                   PERFORM MENU-PRI
-           END-EVALUATE.
-
-       MENU-INCLUSAO.
-           PERFORM LIMPA-TELA
-           DISPLAY TELA
-           DISPLAY "************ INCLUSAO ************" AT 0330
-           PERFORM ABRE-ARQ
-           PERFORM RECEBE
-           PERFORM GRAVA UNTIL SALVA = "S" OR "N"
-           CLOSE CLIENTES
-      *    PERFORM CONTINUA
-           PERFORM MENU-PRI.
-
-       MENU-ALTERA.
-           PERFORM LIMPA-TELA
-           DISPLAY TELA
-           DISPLAY "************ ALTERACAO ************" AT 0330
-           PERFORM ABRE-ARQ
-           PERFORM RECEBE-CPF
-           PERFORM ALTERA UNTIL SALVA = "S" OR "N"
-      *    PERFORM CONTINUA UNTIL OPCAO = "S" OR "N"
-           CLOSE CLIENTES
-           PERFORM MENU-PRI.
-
-       MENU-EXCLUI.
-           PERFORM LIMPA-TELA
-           DISPLAY TELA
-           DISPLAY "************ EXCLUSAO ************" AT 0330
-           PERFORM ABRE-ARQ
-           PERFORM RECEBE-CPF
-           PERFORM DELETA UNTIL SALVA = "S" OR "N"
-      *    PERFORM CONTINUA UNTIL OPCAO = "S" OR "N"
-           CLOSE CLIENTES
-           PERFORM MENU-PRI.
-
-       MENU-CONSULTA.
-           PERFORM LIMPA-TELA
-           DISPLAY TELA
-           DISPLAY "************ CONSULTA ************" AT 0330
-           PERFORM ABRE-ARQ
-           PERFORM TESTA-CPF
-           PERFORM CONSULTA
-      *    UNTIL SALVA = "S" OR "N"
-      *    PERFORM CONTINUA UNTIL OPCAO = "S" OR "N"
-           CLOSE CLIENTES
-           PERFORM MENU-PRI.
-
-       LIMPA-TELA.
-           DISPLAY ERASE AT 0101.
-           ACCEPT DATA-SIS FROM DATE.
-           DISPLAY DIA AT 0205.
-           DISPLAY MES AT 0208.
-           DISPLAY ANO AT 0211.
-      *-------------INICIALIZAÇÃO DAS VARIÁVEIS
-           MOVE SPACE TO OPCAO SALVA.
-           MOVE SPACES TO NOME.
-           MOVE ZEROS TO AGENCIA CONTA SALDO CPF.
-           MOVE SPACES TO CLI-NOME.
-           MOVE ZEROS TO CLI-AGENCIA CLI-CONTA CLI-SALDO CLI-CPF.
-           DISPLAY ESPACO AT 1535.
-
-       LIMPA-DADOS.
-           MOVE SPACE TO OPCAO SALVA.
-           MOVE SPACES TO NOME.
-           MOVE ZEROS TO AGENCIA CONTA SALDO CPF.
-           MOVE SPACES TO CLI-NOME.
-           MOVE ZEROS TO CLI-AGENCIA CLI-CONTA CLI-SALDO CLI-CPF.
-           DISPLAY ESPACO AT 1535.
-
-
-       ABRE-ARQ.
-           OPEN I-O CLIENTES.
-           IF CLI-STATUS NOT = "00"
-              CLOSE CLIENTES
-              OPEN OUTPUT CLIENTES.
-
-       RECEBE.
-           PERFORM AGENCIA1 UNTIL CLI-AGENCIA NOT = ZEROS.
-           PERFORM CONTA1 UNTIL CLI-CONTA NOT = ZEROS.
-           PERFORM NOME1 UNTIL CLI-NOME NOT = SPACES.
-           PERFORM CPF1 UNTIL CLI-CPF NOT = ZEROS.
-           PERFORM SALDO1.
-
-        RECEBE-ALTERA.
-           PERFORM TESTA-AGENCIA UNTIL CLI-AGENCIA NOT = ZEROS.
-           PERFORM TESTA-CONTA UNTIL CLI-CONTA NOT = ZEROS.
-           PERFORM TESTA-NOME UNTIL CLI-NOME NOT = SPACES.
-      *     PERFORM TESTA-CPF UNTIL CLI-CPF NOT = ZEROS.
-           PERFORM TESTA-SALDO.
-
-       AGENCIA1.
-           ACCEPT AGENCIA AT 0438 WITH PROMPT AUTO.
-           MOVE AGENCIA TO WS-AGENCIA.
-           MOVE WS-AGENCIA TO CLI-AGENCIA.
-           IF CLI-AGENCIA = ZEROS
-           THEN
-               DISPLAY "AGENCIA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-           ELSE
-               DISPLAY ESPACO AT 1535
-           END-IF.
-
-       CONTA1.
-           ACCEPT CONTA AT 0638 WITH PROMPT AUTO.
-           MOVE CONTA TO WS-CONTA.
-           MOVE WS-CONTA TO CLI-CONTA.
-           IF CLI-CONTA = ZEROS
-           THEN
-               DISPLAY "CONTA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-           ELSE
-               DISPLAY ESPACO AT 1535
-           END-IF.
-
-       NOME1.
-           ACCEPT NOME AT 0838 WITH PROMPT AUTO.
-           MOVE NOME TO WS-NOME.
-           MOVE WS-NOME TO CLI-NOME.
-           IF CLI-NOME = SPACES
-               DISPLAY "NOME EM BRANCO. DIGITE NOVAMENTE..." AT 1535
-           ELSE
-               DISPLAY ESPACO AT 1535
-           END-IF.
-
-       CPF1.
-           SET IGUAL TO 0.
-           ACCEPT CPF AT 1038 WITH PROMPT AUTO.
-           MOVE CPF TO WS-CPF.
-           MOVE WS-CPF TO CLI-CPF.
-           IF CLI-CPF = ZEROS
-           THEN
-               DISPLAY "CPF IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-      *    ELSE
-      *        READ CLIENTES NOT INVALID KEY
-      *            PERFORM JA-CADASTRADO
-      *        END-READ
-           END-IF.
-
-       SALDO1.
-           ACCEPT SALDO AT 1238 WITH PROMPT AUTO.
-           MOVE SALDO TO WS-SALDO.
-           MOVE WS-SALDO TO CLI-SALDO.
-           DISPLAY ESPACO AT 1535.
-
-
-       TESTA-AGENCIA.
-           ACCEPT AGENCIA AT 0438 WITH PROMPT AUTO.
-           MOVE AGENCIA TO CLI-AGENCIA.
-           IF CLI-AGENCIA = ZEROS
-           THEN
-           DISPLAY "AGENCIA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-           ELSE
-               DISPLAY ESPACO AT 1535
-           END-IF.
-
-       TESTA-CONTA.
-           ACCEPT CONTA AT 0638 WITH PROMPT AUTO.
-           MOVE CONTA TO CLI-CONTA.
-           IF CLI-CONTA = ZEROS
-           THEN
-               DISPLAY "CONTA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-           ELSE
-               DISPLAY ESPACO AT 1535
-           END-IF.
-       TESTA-NOME.
-           ACCEPT NOME AT 0838 WITH PROMPT AUTO.
-           MOVE NOME TO CLI-NOME.
-           IF CLI-NOME = SPACES
-               DISPLAY "NOME EM BRANCO. DIGITE NOVAMENTE..." AT 1535
-           ELSE
-               DISPLAY ESPACO AT 1535
-           END-IF.
-
-       TESTA-CPF.
-          SET IGUAL TO 0.
-          ACCEPT CPF AT 1038 WITH PROMPT AUTO.
-           MOVE CPF TO CLI-CPF.
-           IF CLI-CPF = ZEROS
-           THEN
-               DISPLAY "CPF IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-      *    ELSE
-      *        READ CLIENTES NOT INVALID KEY
-      *            PERFORM JA-CADASTRADO
-      *        END-READ
-           END-IF.
-
-       TESTA-SALDO.
-           ACCEPT SALDO AT 1238 WITH PROMPT AUTO.
-           MOVE SALDO TO CLI-SALDO.
-           DISPLAY ESPACO AT 1535.
-
-       RECEBE-CPF.
-      *    DISPLAY TELA-CPF.
-           SET IGUAL TO 0.
-           ACCEPT CPF AT 1038 WITH PROMPT AUTO.
-           MOVE CPF TO CLI-CPF.
-           IF CLI-CPF = ZEROS
-           THEN
-               DISPLAY "CPF IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
-      *    ELSE
-      *        READ CLIENTES NOT INVALID KEY
-      *            PERFORM JA-CADASTRADO
-      *        END-READ
-      *     ELSE
-           END-IF.
-
-       JA-CADASTRADO.
-           DISPLAY "JA EXISTE ESTE CADASTRO" AT 1535.
-           SET IGUAL TO 1.
-      *   --É PRECISO ZERAR NOVAMENTE OS CAMPOS-------------
-           MOVE SPACES TO CLI-NOME.
-           MOVE ZEROS TO CLI-AGENCIA CLI-CONTA CLI-SALDO CLI-CPF.
-
-       GRAVA.
-           READ CLIENTES NOT INVALID KEY
-               PERFORM JA-CADASTRADO
-               ACCEPT CR
-               PERFORM MENU-PRI
-           END-READ.
-           DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
-           ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
-           IF SALVA = "S" OR "s"
-               WRITE REG-CLI
-                   INVALID KEY
-                   DISPLAY "ERRO AO GRAVAR!!" AT 1535
-               END-WRITE.
-
-       ALTERA.
-           READ CLIENTES NOT INVALID KEY
-      *     READ CLIENTES INTO REG-CLI
-      *         AT END
-              IF CLI-CPF EQUAL CPF.
-                   MOVE CLI-AGENCIA TO AGENCIA.
-                   MOVE CLI-CONTA TO CONTA.
-                   MOVE CLI-NOME TO NOME.
-                   MOVE CLI-CPF TO CPF.
-                   MOVE CLI-SALDO TO SALDO.
-                   DISPLAY AGENCIA AT 0438.
-                   DISPLAY CONTA AT 0638.
-                   DISPLAY NOME AT 0838.
-                   DISPLAY CPF AT 1038.
-                   DISPLAY SALDO AT 1238.
-
-      *             DISPLAY "REGISTRO CORRETO (S/N)? [ ]" AT 1430.
-      *             ACCEPT SALVA AT 1455 WITH PROMPT AUTO.
-      *             IF SALVA = "S" OR "s"
-                       DISPLAY ESPACO AT 1430
-                       PERFORM REGRAVAR
-                       PERFORM MENU-PRI
-      *             ELSE IF SALVA = "N" OR "n"
-      *                 PERFORM MENU-PRI
-      *             ELSE
-      *                 DISPLAY ESPACO AT 1535
-      *                 DISPLAY "DIGITE S OU N" AT 1535
-      *             END-IF
-      *
-               READ CLIENTES INVALID KEY
-                   DISPLAY "REGISTRO NAO EXISTE"
-                   PERFORM MENU-ALTERA.
-
-
-       REGRAVAR.
-           OPEN I-O CLIENTES
-           READ CLIENTES NOT INVALID KEY
-           PERFORM LIMPA-DADOS.
-           PERFORM RECEBE.
-                   MOVE WS-AGENCIA TO CLI-AGENCIA.
-                   MOVE WS-CONTA TO CLI-CONTA.
-                   MOVE WS-NOME TO CLI-NOME.
-                   MOVE WS-CPF TO CLI-CPF.
-                   MOVE WS-SALDO TO CLI-SALDO.
-           DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
-           ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
-           IF SALVA = "S" OR "s"
-           REWRITE REG-CLI
-               INVALID KEY
-                   DISPLAY "ERRO AO REGRAVAR!!" AT 1535
-                   ACCEPT CR
-               NOT INVALID KEY
-                   DISPLAY "REGISTRO ALTERADO" AT 1535
-                   ACCEPT CR
-               CLOSE CLIENTES
-           END-REWRITE.
-
-
-      *     DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
-      *     ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
-      *     IF SALVA = "S"
-      *         REWRITE REG-CLI
-      *             INVALID KEY
-      *             DISPLAY "ERRO AO REGRAVAR!!" AT 1535
-      *         END-REWRITE.
-
-       DELETA.
-           READ CLIENTES INTO REG-CLI
-      *         IF CLI-CPF EQUAL CPF.
-                   MOVE CLI-AGENCIA TO AGENCIA.
-                   MOVE CLI-CONTA TO CONTA.
-                   MOVE CLI-NOME TO NOME.
-                   MOVE CLI-CPF TO CPF.
-                   MOVE CLI-SALDO TO SALDO.
-                   DISPLAY AGENCIA AT 0438.
-                   DISPLAY CONTA AT 0638.
-                   DISPLAY NOME AT 0838.
-                   DISPLAY CPF AT 1038.
-                   DISPLAY SALDO AT 1238.
-
-                   DISPLAY "REGISTRO CORRETO (S/N)? [ ]" AT 1430
-                   ACCEPT SALVA AT 1455 WITH PROMPT AUTO
-                   IF SALVA = "N" OR "n"
-                       PERFORM MENU-PRI
-                   ELSE IF SALVA = "S" OR "s"
-                       DISPLAY ESPACO AT 1430
-                       MOVE SPACE TO SALVA
-                       DISPLAY "EXCLUIR (S/N)? [ ]" AT 1430.
-                       ACCEPT SALVA AT 1446 WITH PROMPT AUTO.
-                           IF SALVA = "S" OR "s"
-                           DELETE CLIENTES NOT INVALID KEY
-                           DISPLAY "ok" AT 1535
-      *                         INVALID KEY
-      *                         DISPLAY "ERRO AO EXCLUIR!!" AT 1535
-      *                         NOT INVALID KEY
-      *                         DISPLAY "REGISTRO EXCLUIDO!!" AT 1535
-                           END-DELETE
-                           ACCEPT CR
-                           PERFORM MENU-PRI.
-      *            ELSE
-      *           IF SALVA = "N" OR "n"
-      *                    PERFORM MENU-PRI
-      *                     DISPLAY ESPACO AT 1535
-      *                     DISPLAY "DIGITE S OU N" AT 1535
-      *             END-IF.
-
-       CONSULTA.
-          READ CLIENTES NOT INVALID KEY
-      *     READ CLIENTES INTO REG-CLI
-      *         AT END
-               IF CLI-CPF EQUAL CPF.
-                   MOVE CLI-AGENCIA TO AGENCIA.
-                   MOVE CLI-CONTA TO CONTA.
-                   MOVE CLI-NOME TO NOME.
-                   MOVE CLI-CPF TO CPF.
-                   MOVE CLI-SALDO TO SALDO.
-                   DISPLAY AGENCIA AT 0438.
-                   DISPLAY CONTA AT 0638.
-                   DISPLAY NOME AT 0838.
-                   DISPLAY CPF AT 1038.
-                   DISPLAY SALDO AT 1238.
-           READ CLIENTES INVALID KEY
-                DISPLAY "REGISTRO NAO EXISTE!!" AT 1535
-           END-READ.
-           ACCEPT CR.
-
-      *   DISPLAY "CONSULTAR OUTRO (S/N)? [ ]" AT 1430.
-      *   ACCEPT SALVA AT 1454 WITH PROMPT AUTO.
-      *   IF SALVA = "N" OR "n"
-      *       PERFORM MENU-PRI
-      *   ELSE IF SALVA = "S" OR "s"
-      *       PERFORM MENU-CONSULTA
-      *   ELSE
-      *       DISPLAY ESPACO AT 1535
-      *       DISPLAY "DIGITE S OU N" AT 1535
-      *   END-IF.
-
-       CONTINUA.
-           DISPLAY "CONTINUA (S/N)? [ ]" AT 1430
-           ACCEPT OPCAO AT 1447 WITH PROMPT AUTO.
-           IF OPCAO = "S" OR "s" OR = "N" OR "n"
-           THEN
-               DISPLAY ESPACO AT 1430
-               DISPLAY ESPACO AT 1535
-
-           ELSE IF OPCAO = "N" or "n"
-               STOP RUN
-           ELSE
-               DISPLAY ESPACO AT 1535
-               DISPLAY "DIGITE S OU N" AT 1535
-           END-IF.
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDICE_EXTRA2.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-CPF
+           FILE STATUS IS CLI-STATUS.
+
+           SELECT CONTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CHAVE
+           ALTERNATE RECORD KEY IS CTA-CPF WITH DUPLICATES
+           FILE STATUS IS CTA-STATUS.
+
+           SELECT LOG-ALTERACOES ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
+
+           SELECT AGENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AGE-CODIGO
+           FILE STATUS IS AGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+           DATA RECORD IS REG-CLI
+           VALUE OF FILE-ID IS "CLIENTES.DAT".
+       01 REG-CLI.
+      *    CADASTRO DE CLIENTES - UMA LINHA POR CPF. AS CONTAS FICAM EM
+      *    CONTAS, ENTAO UM UNICO CPF PODE TER MAIS DE UMA CONTA.
+           05 CLI-CPF          PIC 9(11).
+           05 CLI-NOME         PIC X(30).
+
+       FD CONTAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CONTAS.DAT".
+       01 REG-CONTA.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA      PIC 9(4).
+               10 CTA-CONTA        PIC 9(6).
+           05 CTA-CPF          PIC 9(11).
+           05 CTA-SALDO        PIC S9(6)V99.
+           05 CTA-LIMITE       PIC 9(6)V99.
+           05 CTA-STATUS-CONTA PIC X(1).
+               88 CTA-CONTA-ATIVA   VALUE "A".
+               88 CTA-CONTA-FECHADA VALUE "F".
+           05 CTA-DATA-FECHAMENTO.
+               10 CTA-ANO-FECH     PIC 9(2).
+               10 CTA-MES-FECH     PIC 9(2).
+               10 CTA-DIA-FECH     PIC 9(2).
+           05 CTA-DATA-ABERTURA.
+               10 CTA-ANO-ABERT    PIC 9(2).
+               10 CTA-MES-ABERT    PIC 9(2).
+               10 CTA-DIA-ABERT    PIC 9(2).
+
+       FD LOG-ALTERACOES LABEL RECORD STANDARD
+           DATA RECORD IS REG-LOG
+           VALUE OF FILE-ID IS "LOGALTER.DAT".
+       01 REG-LOG.
+           05 LOG-DATA.
+               10 LOG-ANO          PIC 9(2).
+               10 LOG-MES          PIC 9(2).
+               10 LOG-DIA          PIC 9(2).
+           05 LOG-CPF              PIC 9(11).
+           05 LOG-OPERACAO         PIC X(1).
+           05 LOG-ANTES.
+               10 LOG-AGENCIA-ANT  PIC 9(4).
+               10 LOG-CONTA-ANT    PIC 9(6).
+               10 LOG-NOME-ANT     PIC X(30).
+               10 LOG-SALDO-ANT    PIC S9(6)V99.
+           05 LOG-DEPOIS.
+               10 LOG-AGENCIA-NOVO PIC 9(4).
+               10 LOG-CONTA-NOVO   PIC 9(6).
+               10 LOG-NOME-NOVO    PIC X(30).
+               10 LOG-SALDO-NOVO   PIC S9(6)V99.
+               10 LOG-SITUACAO-NOVA PIC X(1).
+
+       FD AGENCIAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-AGENCIA
+           VALUE OF FILE-ID IS "AGENCIAS.DAT".
+       01 REG-AGENCIA.
+      *    CADASTRO DE AGENCIAS - SUBSTITUI O ANTIGO COMPORTAMENTO DE
+      *    AGENCIA1 ("ACEITA QUALQUER NUMERO DE 4 DIGITOS") POR UMA
+      *    CONSULTA VALIDADA.
+           05 AGE-CODIGO       PIC 9(4).
+           05 AGE-NOME         PIC X(30).
+           05 AGE-CIDADE       PIC X(20).
+           05 AGE-UF           PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01 LOG-STATUS       PIC X(2).
+       01 AGE-STATUS       PIC X(2).
+      *    DADOS INICIAIS DE AGENCIAS.DAT NA PRIMEIRA EXECUCAO - MESMA
+      *    IDEIA DA TABELA ESTADOS-BR DE P2-EXTRA-3-G1 (QUE NAO FAZ
+      *    PARTE DO PROGRAMA BANCARIO), UMA AGENCIA POR ESTADO PARA
+      *    AGENCIA1 TER UMA LISTA REAL PARA VALIDAR.
+       01 SEED-AGENCIAS.
+           05 FILLER PIC X(26) VALUE "0001AMAMAZONAS".
+           05 FILLER PIC X(26) VALUE "0002PAPARA".
+           05 FILLER PIC X(26) VALUE "0003RRRORAIMA".
+           05 FILLER PIC X(26) VALUE "0004ACACRE".
+           05 FILLER PIC X(26) VALUE "0005RORONDONIA".
+           05 FILLER PIC X(26) VALUE "0006APAMAPA".
+           05 FILLER PIC X(26) VALUE "0007MTMATOGROSSO".
+           05 FILLER PIC X(26) VALUE "0008MSMATO GROSSO DO SUL".
+           05 FILLER PIC X(26) VALUE "0009TOTOCANTINS".
+           05 FILLER PIC X(26) VALUE "0010GOGOIAS".
+           05 FILLER PIC X(26) VALUE "0011MGMINAS GERAIS".
+           05 FILLER PIC X(26) VALUE "0012MAMARANHAO".
+           05 FILLER PIC X(26) VALUE "0013PIPIAUI".
+           05 FILLER PIC X(26) VALUE "0014CECEARA".
+           05 FILLER PIC X(26) VALUE "0015RNRIO GRANDE DO NORTE".
+           05 FILLER PIC X(26) VALUE "0016PBPARAIBA".
+           05 FILLER PIC X(26) VALUE "0017PEPERNAMBUCO".
+           05 FILLER PIC X(26) VALUE "0018ALALAGOAS".
+           05 FILLER PIC X(26) VALUE "0019SESERGIPE".
+           05 FILLER PIC X(26) VALUE "0020BABAHIA".
+           05 FILLER PIC X(26) VALUE "0021ESESPIRITO SANTO".
+           05 FILLER PIC X(26) VALUE "0022RJRIO DE JANEIRO".
+           05 FILLER PIC X(26) VALUE "0023SPSAO PAULO".
+           05 FILLER PIC X(26) VALUE "0024PRPARANA".
+           05 FILLER PIC X(26) VALUE "0025SCSANTA CATARINA".
+           05 FILLER PIC X(26) VALUE "0026RSRIO GRANDE DO SUL".
+       01 TABELA-SEED-AGENCIAS REDEFINES SEED-AGENCIAS.
+           05 SEED-AGENCIA OCCURS 26 TIMES.
+               10 SEED-CODIGO  PIC 9(4).
+               10 SEED-SIGLA   PIC X(2).
+               10 SEED-NOME    PIC X(20).
+       01 WS-SEED-I         PIC 9(2).
+       01 DATA-SIS.
+           05 ANO          PIC 99.
+           05 MES          PIC 99.
+           05 DIA          PIC 99.
+       01 CLI-STATUS       PIC X(2).
+       01 CTA-STATUS       PIC X(2).
+       01 WS-PROX-DIA-UTIL.
+           05 WS-PROX-ANO  PIC 9(2).
+           05 WS-PROX-MES  PIC 9(2).
+           05 WS-PROX-DIA  PIC 9(2).
+       01 WS-DATA-ABERT-EXT PIC X(20) VALUE SPACES.
+       01 WS-DATAUTIL-RET   PIC X(2).
+       01 OPCAO            PIC X(1) VALUE SPACES.
+       01 SALVA            PIC X(1) VALUE SPACES.
+       01 IGUAL            PIC 9 VALUE ZEROS.
+       01 ESPACO           PIC X(40) VALUE SPACES.
+       01 MENS1            PIC X(20) VALUE "FIM DE PROGRAMA".
+       01 OPCAO-M          PIC 9(1) VALUE ZEROS.
+       01 OPCAO-PESQUISA   PIC 9(1) VALUE ZEROS.
+       01 CR               PIC X(9) VALUE SPACES.
+       01 DADOS-EDITADOS.
+           05 AGENCIA       PIC 9.999.
+           05 CONTA         PIC 99.999/9.
+           05 NOME          PIC X(30) VALUE SPACES.
+           05 SALDO         PIC $ZZZ.ZZ9,99-.
+           05 CPF           PIC 999.999.999/99.
+           05 LIMITE        PIC $ZZZ.ZZ9,99.
+           05 WS-AGENCIA    PIC 9999.
+           05 WS-CONTA      PIC 999999.
+           05 WS-NOME       PIC X(30) VALUE SPACES.
+           05 WS-SALDO      PIC 9999999,99.
+           05 WS-LIMITE     PIC 9(6)V99.
+           05 WS-CPF        PIC 9(11).
+           05 WS-CPF-DIGITOS REDEFINES WS-CPF.
+               10 WS-CPF-D  PIC 9 OCCURS 11 TIMES.
+           05 TIPO-MOV      PIC X(1) VALUE SPACE.
+           05 VALOR-MOV     PIC $ZZZ.ZZ9,99.
+           05 SALDO-NOVO-ED PIC $ZZZ.ZZ9,99-.
+           05 WS-TIPO-MOV   PIC X(1) VALUE SPACE.
+           05 WS-VALOR-MOV  PIC 9(6)V99.
+           05 NOME-AGENCIA  PIC X(30) VALUE SPACES.
+           05 CIDADE-AGENCIA PIC X(20) VALUE SPACES.
+           05 UF-AGENCIA    PIC X(2) VALUE SPACES.
+
+       01 WS-SALDO-ATUAL    PIC S9(6)V99 VALUE ZEROS.
+       01 WS-SALDO-NOVO     PIC S9(6)V99 VALUE ZEROS.
+       01 WS-RETORNO-MOV    PIC X(2) VALUE SPACES.
+       01 WS-NOME-ANTIGO    PIC X(30) VALUE SPACES.
+       01 WS-CPF-VALIDO     PIC X VALUE "N".
+       01 WS-SALDO-VALIDO   PIC X VALUE "N".
+       01 WS-REGRAVOU       PIC X VALUE "N".
+       01 WS-EXCLUIU        PIC X VALUE "N".
+       01 WS-LANCOU         PIC X VALUE "N".
+       01 WS-CPF-SOMA       PIC 9(4) VALUE ZEROS.
+       01 WS-CPF-RESTO      PIC 9(2) VALUE ZEROS.
+       01 WS-CPF-DV1        PIC 9 VALUE ZEROS.
+       01 WS-CPF-DV2        PIC 9 VALUE ZEROS.
+       01 WS-CPF-I          PIC 9(2) VALUE ZEROS.
+       01 WS-CPF-PESO       PIC 9(2) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 MENU-PRINCIPAL.
+           05 LINE 03 COLUMN 10 VALUE
+           "************* BANCO GRUPO-DOIS *************".
+           05 LINE 05 COLUMN 10 VALUE
+           "************** MENU PRINCIPAL **************".
+           05 LINE 07 COLUMN 10 VALUE "[1] INCLUSAO DE CONTA".
+           05 LINE 08 COLUMN 10 VALUE "[2] ALTERACAO DE DADOS".
+           05 LINE 09 COLUMN 10 VALUE "[3] EXCLUSAO DE CONTA".
+           05 LINE 10 COLUMN 10 VALUE "[4] CONSULTA".
+           05 LINE 11 COLUMN 10 VALUE
+           "[5] MOVIMENTACAO (DEPOSITO/SAQUE)".
+           05 LINE 12 COLUMN 10 VALUE "[9] SAIR DO SISTEMA".
+           05 LINE 15 COLUMN 10 VALUE "DIGITE A OPCAO DESEJADA".
+           05 OPT LINE 15 COLUMN 38 PIC 9 USING OPCAO-M  AUTO.
+
+           05 LINE 07  COL 61  VALUE "XXXX".
+           05 LINE 08  COL 60  VALUE "XXXXXX".
+           05 LINE 09  COL 60  VALUE "XX".
+           05 LINE 09  COL 64  VALUE "XX".
+           05 LINE 10  COL 60  VALUE "XX".
+           05 LINE 11  COL 60  VALUE "XX".
+           05 LINE 12  COL 60  VALUE "XX".
+           05 LINE 12  COL 63  VALUE "XXX".
+           05 LINE 13  COL 60  VALUE "XX".
+           05 LINE 13  COL 63  VALUE "XXX".
+           05 LINE 14  COL 60  VALUE "XX".
+           05 LINE 14  COL 64  VALUE "XX".
+           05 LINE 15  COL 60  VALUE "XXXXXX".
+           05 LINE 16  COL 61  VALUE "XXXX".
+
+           05 LINE 07  COL 70  VALUE "XXXX".
+           05 LINE 08  COL 69  VALUE "XXXXXX".
+           05 LINE 09  COL 69  VALUE "XX".
+           05 LINE 09  COL 73  VALUE "XX".
+           05 LINE 10  COL 73  VALUE "XX".
+           05 LINE 11  COL 73  VALUE "XX".
+           05 LINE 12  COL 72  VALUE "XX".
+           05 LINE 13  COL 71  VALUE "XX".
+           05 LINE 14  COL 69  VALUE "XXX".
+           05 LINE 15  COL 68  VALUE "XXXXXXX".
+           05 LINE 16  COL 68  VALUE "XXXXXXX".
+
+       01 TELA.
+           05 LINE 1   COL 10   VALUE "  ".
+           05 LINE 2   COL 22  VALUE
+           "************** CADASTRO DE CONTAS **************".
+           05 LINE 4   COL 19  VALUE "AGENCIA:".
+           05 LINE 6   COL 19  VALUE "CONTA CORRENTE:".
+           05 LINE 8   COL 19  VALUE "NOME:".
+           05 LINE 10  COL 19  VALUE "CPF:".
+           05 LINE 12  COL 19  VALUE "SALDO:".
+           05 LINE 14  COL 19  VALUE "LIMITE:".
+           05 LINE 15  COL 25  VALUE "MENSAGEM:".
+
+       01 TELA-CPF.
+           05 LINE 1   COL 10   VALUE "  ".
+           05 LINE 2   COL 22  VALUE
+           "************** INSERIR O CPF **************".
+           05 LINE 10  COL 19  VALUE "CPF:".
+
+       01 TELA-MOV.
+           05 LINE 1   COL 10   VALUE "  ".
+           05 LINE 2   COL 15  VALUE
+           "************** MOVIMENTACAO DE CONTA **************".
+           05 LINE 4   COL 19  VALUE "AGENCIA:".
+           05 LINE 6   COL 19  VALUE "CONTA CORRENTE:".
+           05 LINE 8   COL 19  VALUE "NOME:".
+           05 LINE 10  COL 19  VALUE "SALDO ATUAL:".
+           05 LINE 12  COL 19  VALUE "TIPO (D=SAQUE / C=DEPOSITO):".
+           05 LINE 14  COL 19  VALUE "VALOR:".
+           05 LINE 17  COL 19  VALUE "SALDO NOVO:".
+           05 LINE 15  COL 25  VALUE "MENSAGEM:".
+
+       PROCEDURE DIVISION.
+       MENU-PRI.
+           PERFORM LIMPA-TELA.
+           MOVE ZERO TO OPCAO-M.
+           DISPLAY MENU-PRINCIPAL.
+           ACCEPT MENU-PRINCIPAL.
+
+           EVALUATE OPCAO-M
+               WHEN 1
+                   PERFORM MENU-INCLUSAO
+               WHEN 2
+                   PERFORM MENU-ALTERA
+               WHEN 3
+                   PERFORM MENU-EXCLUI
+               WHEN 4
+                   PERFORM MENU-CONSULTA
+               WHEN 5
+                   PERFORM MENU-MOVIMENTO
+               WHEN 9
+                   DISPLAY MENS1 AT 1730
+                   PERFORM STOP RUN
+               WHEN OTHER
+                   PERFORM MENU-PRI
+           END-EVALUATE.
+
+       MENU-INCLUSAO.
+           PERFORM LIMPA-TELA
+           DISPLAY TELA
+           DISPLAY "************ INCLUSAO ************" AT 0330
+           PERFORM ABRE-ARQ
+           PERFORM RECEBE
+           PERFORM GRAVA UNTIL SALVA = "S" OR "N"
+           CLOSE CLIENTES CONTAS AGENCIAS
+      *    PERFORM CONTINUA
+           PERFORM MENU-PRI.
+
+       MENU-ALTERA.
+           PERFORM LIMPA-TELA
+           DISPLAY TELA
+           DISPLAY "************ ALTERACAO ************" AT 0330
+           PERFORM ABRE-ARQ
+           PERFORM ESCOLHE-PESQUISA
+           PERFORM ALTERA UNTIL SALVA = "S" OR "N"
+      *    PERFORM CONTINUA UNTIL OPCAO = "S" OR "N"
+           CLOSE CLIENTES CONTAS AGENCIAS
+           PERFORM MENU-PRI.
+
+       MENU-EXCLUI.
+           PERFORM LIMPA-TELA
+           DISPLAY TELA
+           DISPLAY "************ EXCLUSAO ************" AT 0330
+           PERFORM ABRE-ARQ
+           PERFORM ESCOLHE-PESQUISA
+           PERFORM DELETA UNTIL SALVA = "S" OR "N"
+      *    PERFORM CONTINUA UNTIL OPCAO = "S" OR "N"
+           CLOSE CLIENTES CONTAS AGENCIAS
+           PERFORM MENU-PRI.
+
+       MENU-CONSULTA.
+           PERFORM LIMPA-TELA
+           DISPLAY TELA
+           DISPLAY "************ CONSULTA ************" AT 0330
+           PERFORM ABRE-ARQ
+           PERFORM ESCOLHE-PESQUISA
+           PERFORM CONSULTA
+      *    UNTIL SALVA = "S" OR "N"
+      *    PERFORM CONTINUA UNTIL OPCAO = "S" OR "N"
+           CLOSE CLIENTES CONTAS AGENCIAS
+           PERFORM MENU-PRI.
+
+       MENU-MOVIMENTO.
+           PERFORM LIMPA-TELA
+           DISPLAY TELA-MOV
+           DISPLAY "************ MOVIMENTACAO ************" AT 0330
+           PERFORM ABRE-ARQ
+           PERFORM ESCOLHE-PESQUISA
+           MOVE "N" TO WS-LANCOU
+           PERFORM UNTIL WS-LANCOU NOT = "N"
+               PERFORM LANCA-MOVIMENTO
+           END-PERFORM
+           CLOSE CLIENTES CONTAS AGENCIAS
+           PERFORM MENU-PRI.
+
+       LIMPA-TELA.
+           DISPLAY ERASE AT 0101.
+           ACCEPT DATA-SIS FROM DATE.
+           DISPLAY DIA AT 0205.
+           DISPLAY MES AT 0208.
+           DISPLAY ANO AT 0211.
+      *-------------INICIALIZAÇÃO DAS VARIÁVEIS
+           MOVE SPACE TO OPCAO SALVA.
+           MOVE SPACES TO NOME.
+           MOVE ZEROS TO AGENCIA CONTA SALDO CPF LIMITE.
+           MOVE SPACES TO CLI-NOME.
+           MOVE ZEROS TO CLI-CPF.
+           MOVE ZEROS TO CTA-AGENCIA CTA-CONTA CTA-SALDO CTA-CPF
+               CTA-LIMITE.
+           MOVE "A" TO CTA-STATUS-CONTA.
+           MOVE ZEROS TO CTA-DATA-FECHAMENTO CTA-DATA-ABERTURA.
+           DISPLAY ESPACO AT 1535.
+
+
+       ABRE-ARQ.
+      *    CLI-STATUS/CTA-STATUS "35" SIGNIFICA QUE O ARQUIVO REALMENTE
+      *    AINDA NAO EXISTE (PRIMEIRA EXECUCAO) - SO NESSE CASO E SEGURO
+      *    RECRIA-LO COM OPEN OUTPUT. QUALQUER OUTRO STATUS DIFERENTE DE
+      *    "00" (TRAVA DE OUTRO TERMINAL, DISPOSITIVO COM PROBLEMA, ETC)
+      *    NAO PODE SER TRATADO COMO "ARQUIVO INEXISTENTE", SENAO
+      *    TRUNCARIAMOS DADOS REAIS.
+           OPEN I-O CLIENTES.
+           EVALUATE CLI-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR CLIENTES.DAT. COD:" AT 1535
+                   DISPLAY CLI-STATUS AT 1570
+                   ACCEPT CR
+                   PERFORM MENU-PRI
+           END-EVALUATE.
+           OPEN I-O CONTAS.
+           EVALUATE CTA-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT CONTAS
+                   CLOSE CONTAS
+                   OPEN I-O CONTAS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR CONTAS.DAT. COD:" AT 1535
+                   DISPLAY CTA-STATUS AT 1570
+                   ACCEPT CR
+                   CLOSE CLIENTES
+                   PERFORM MENU-PRI
+           END-EVALUATE.
+           OPEN I-O AGENCIAS.
+           EVALUATE AGE-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT AGENCIAS
+                   CLOSE AGENCIAS
+                   OPEN I-O AGENCIAS
+                   PERFORM SEMEIA-AGENCIAS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR AGENCIAS.DAT. COD:" AT 1535
+                   DISPLAY AGE-STATUS AT 1570
+                   ACCEPT CR
+                   CLOSE CLIENTES CONTAS
+                   PERFORM MENU-PRI
+           END-EVALUATE.
+
+       SEMEIA-AGENCIAS.
+      *    AGENCIAS.DAT E CRIADO VAZIO, AO CONTRARIO DE CLIENTES/CONTAS
+      *    QUE LEGITIMAMENTE FICAM VAZIOS NA PRIMEIRA EXECUCAO - UM
+      *    CADASTRO DE AGENCIAS SEM NENHUMA LINHA FARIA TODA CONSULTA EM
+      *    AGENCIA1 FALHAR. POPULA COM A MESMA LISTA DE ESTADOS USADA NA
+      *    TABELA ESTADOS-BR DE P2-EXTRA-3-G1, UMA AGENCIA POR ESTADO.
+           PERFORM VARYING WS-SEED-I FROM 1 BY 1 UNTIL WS-SEED-I > 26
+               MOVE SEED-CODIGO (WS-SEED-I) TO AGE-CODIGO
+               STRING "AGENCIA " FUNCTION TRIM(SEED-NOME (WS-SEED-I))
+                   DELIMITED BY SIZE INTO AGE-NOME
+               MOVE SEED-NOME (WS-SEED-I) TO AGE-CIDADE
+               MOVE SEED-SIGLA (WS-SEED-I) TO AGE-UF
+               WRITE REG-AGENCIA
+                   INVALID KEY
+                       DISPLAY "ERRO AO SEMEAR AGENCIA " AGE-CODIGO
+               END-WRITE
+           END-PERFORM.
+
+       RECEBE.
+           PERFORM AGENCIA1 UNTIL CTA-AGENCIA NOT = ZEROS.
+           PERFORM CONTA1 UNTIL CTA-CONTA NOT = ZEROS.
+           PERFORM NOME1 UNTIL CLI-NOME NOT = SPACES.
+           PERFORM CPF1 UNTIL CLI-CPF NOT = ZEROS.
+           PERFORM LIMITE1.
+           PERFORM SALDO1 UNTIL WS-SALDO-VALIDO = "S".
+           PERFORM ESTAMPA-DATA-ABERTURA.
+
+        RECEBE-ALTERA.
+           PERFORM TESTA-AGENCIA UNTIL CTA-AGENCIA NOT = ZEROS.
+           PERFORM TESTA-CONTA UNTIL CTA-CONTA NOT = ZEROS.
+           PERFORM TESTA-NOME UNTIL CLI-NOME NOT = SPACES.
+      *     PERFORM TESTA-CPF UNTIL CLI-CPF NOT = ZEROS.
+           PERFORM TESTA-SALDO UNTIL WS-SALDO-VALIDO = "S".
+
+       AGENCIA1.
+           ACCEPT AGENCIA AT 0438 WITH PROMPT AUTO.
+           MOVE AGENCIA TO WS-AGENCIA.
+           MOVE WS-AGENCIA TO CTA-AGENCIA.
+           IF CTA-AGENCIA = ZEROS
+           THEN
+               DISPLAY "AGENCIA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               MOVE CTA-AGENCIA TO AGE-CODIGO
+               READ AGENCIAS
+                   INVALID KEY
+                       DISPLAY "AGENCIA INEXISTENTE. DIGITE NOVAMENTE.."
+                           AT 1535
+                       DISPLAY ESPACO AT 0519
+                       MOVE ZEROS TO CTA-AGENCIA
+                   NOT INVALID KEY
+                       DISPLAY ESPACO AT 1535
+                       MOVE AGE-NOME TO NOME-AGENCIA
+                       MOVE AGE-CIDADE TO CIDADE-AGENCIA
+                       MOVE AGE-UF TO UF-AGENCIA
+                       DISPLAY NOME-AGENCIA AT 0519
+                       DISPLAY UF-AGENCIA AT 0555
+               END-READ
+           END-IF.
+
+       CONTA1.
+           ACCEPT CONTA AT 0638 WITH PROMPT AUTO.
+           MOVE CONTA TO WS-CONTA.
+           MOVE WS-CONTA TO CTA-CONTA.
+           IF CTA-CONTA = ZEROS
+           THEN
+               DISPLAY "CONTA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               DISPLAY ESPACO AT 1535
+           END-IF.
+
+       NOME1.
+           ACCEPT NOME AT 0838 WITH PROMPT AUTO.
+           MOVE NOME TO WS-NOME.
+           MOVE WS-NOME TO CLI-NOME.
+           IF CLI-NOME = SPACES
+               DISPLAY "NOME EM BRANCO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               DISPLAY ESPACO AT 1535
+           END-IF.
+
+       VALIDA-CPF.
+      *    ALGORITMO PADRAO DE DIGITO VERIFICADOR DO CPF: DV1 SOBRE OS
+      *    9 PRIMEIROS DIGITOS (PESOS 10..2), DV2 SOBRE OS 10 PRIMEIROS
+      *    (PESOS 11..2), AMBOS DEVEM CONFERIR COM OS DIGITOS 10 E 11
+      *    DE WS-CPF.
+           MOVE "N" TO WS-CPF-VALIDO.
+           EVALUATE WS-CPF
+               WHEN 00000000000 WHEN 11111111111 WHEN 22222222222
+               WHEN 33333333333 WHEN 44444444444 WHEN 55555555555
+               WHEN 66666666666 WHEN 77777777777 WHEN 88888888888
+               WHEN 99999999999
+                   CONTINUE
+               WHEN OTHER
+                   MOVE ZEROS TO WS-CPF-SOMA
+                   PERFORM VARYING WS-CPF-I FROM 1 BY 1
+                           UNTIL WS-CPF-I > 9
+                       COMPUTE WS-CPF-PESO = 11 - WS-CPF-I
+                       COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                           (WS-CPF-D (WS-CPF-I) * WS-CPF-PESO)
+                   END-PERFORM
+                   COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA 11)
+                   IF WS-CPF-RESTO < 2
+                       MOVE 0 TO WS-CPF-DV1
+                   ELSE
+                       COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+                   END-IF
+
+                   MOVE ZEROS TO WS-CPF-SOMA
+                   PERFORM VARYING WS-CPF-I FROM 1 BY 1
+                           UNTIL WS-CPF-I > 10
+                       COMPUTE WS-CPF-PESO = 12 - WS-CPF-I
+                       COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                           (WS-CPF-D (WS-CPF-I) * WS-CPF-PESO)
+                   END-PERFORM
+                   COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA 11)
+                   IF WS-CPF-RESTO < 2
+                       MOVE 0 TO WS-CPF-DV2
+                   ELSE
+                       COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+                   END-IF
+
+                   IF WS-CPF-D (10) = WS-CPF-DV1
+                       AND WS-CPF-D (11) = WS-CPF-DV2
+                       MOVE "S" TO WS-CPF-VALIDO
+                   END-IF
+           END-EVALUATE.
+
+       CPF1.
+           SET IGUAL TO 0.
+           ACCEPT CPF AT 1038 WITH PROMPT AUTO.
+           MOVE CPF TO WS-CPF.
+           MOVE WS-CPF TO CLI-CPF.
+           IF CLI-CPF = ZEROS
+           THEN
+               DISPLAY "CPF IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               PERFORM VALIDA-CPF
+               IF WS-CPF-VALIDO NOT = "S"
+                   DISPLAY "CPF INVALIDO. DIGITE NOVAMENTE..." AT 1535
+                   MOVE ZEROS TO CLI-CPF
+               ELSE
+                   DISPLAY ESPACO AT 1535
+               END-IF
+           END-IF.
+
+       LIMITE1.
+           ACCEPT LIMITE AT 1438 WITH PROMPT AUTO.
+           MOVE LIMITE TO WS-LIMITE.
+           MOVE WS-LIMITE TO CTA-LIMITE.
+           DISPLAY ESPACO AT 1535.
+
+       ESTAMPA-DATA-ABERTURA.
+      *    DATAUTIL E O SUBPROGRAMA COMPARTILHADO DE UTILITARIOS DE DATA
+      *    (VER P2-DATAUTIL-G1.cbl, ANTIGO MENU AUTONOMO P2-EXTRA-1-G1
+      *    COM A TABELA DE MESES QUE NAO ERA CHAMADO POR NINGUEM). ELE
+      *    DEVOLVE TANTO O FORMATO DD/MES-POR-EXTENSO/AAAA QUANTO O
+      *    PROXIMO DIA UTIL A PARTIR DA DATA DE HOJE EM UMA UNICA
+      *    CHAMADA.
+           MOVE ANO TO CTA-ANO-ABERT.
+           MOVE MES TO CTA-MES-ABERT.
+           MOVE DIA TO CTA-DIA-ABERT.
+           CALL "DATAUTIL" USING CTA-DATA-ABERTURA WS-PROX-DIA-UTIL
+               WS-DATA-ABERT-EXT WS-DATAUTIL-RET.
+
+       SALDO1.
+           MOVE "N" TO WS-SALDO-VALIDO.
+           ACCEPT SALDO AT 1238 WITH PROMPT AUTO.
+           MOVE SALDO TO WS-SALDO.
+           MOVE WS-SALDO TO CTA-SALDO.
+           IF CTA-SALDO < (CTA-LIMITE * -1)
+               DISPLAY "SALDO ABAIXO DO LIMITE. DIGITE NOVAMENTE..."
+                   AT 1535
+           ELSE
+               MOVE "S" TO WS-SALDO-VALIDO
+               DISPLAY ESPACO AT 1535
+           END-IF.
+
+
+       TESTA-AGENCIA.
+           ACCEPT AGENCIA AT 0438 WITH PROMPT AUTO.
+           MOVE AGENCIA TO CTA-AGENCIA.
+           IF CTA-AGENCIA = ZEROS
+           THEN
+           DISPLAY "AGENCIA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               MOVE CTA-AGENCIA TO AGE-CODIGO
+               READ AGENCIAS
+                   INVALID KEY
+                       DISPLAY "AGENCIA INEXISTENTE. DIGITE NOVAMENTE.."
+                           AT 1535
+                       DISPLAY ESPACO AT 0519
+                       MOVE ZEROS TO CTA-AGENCIA
+                   NOT INVALID KEY
+                       DISPLAY ESPACO AT 1535
+                       MOVE AGE-NOME TO NOME-AGENCIA
+                       MOVE AGE-CIDADE TO CIDADE-AGENCIA
+                       MOVE AGE-UF TO UF-AGENCIA
+                       DISPLAY NOME-AGENCIA AT 0519
+                       DISPLAY UF-AGENCIA AT 0555
+               END-READ
+           END-IF.
+
+       TESTA-CONTA.
+           ACCEPT CONTA AT 0638 WITH PROMPT AUTO.
+           MOVE CONTA TO CTA-CONTA.
+           IF CTA-CONTA = ZEROS
+           THEN
+               DISPLAY "CONTA IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               DISPLAY ESPACO AT 1535
+           END-IF.
+       TESTA-NOME.
+           ACCEPT NOME AT 0838 WITH PROMPT AUTO.
+           MOVE NOME TO CLI-NOME.
+           IF CLI-NOME = SPACES
+               DISPLAY "NOME EM BRANCO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               DISPLAY ESPACO AT 1535
+           END-IF.
+
+       TESTA-CPF.
+          SET IGUAL TO 0.
+          ACCEPT CPF AT 1038 WITH PROMPT AUTO.
+           MOVE CPF TO WS-CPF.
+           MOVE WS-CPF TO CLI-CPF.
+           IF CLI-CPF = ZEROS
+           THEN
+               DISPLAY "CPF IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+           ELSE
+               PERFORM VALIDA-CPF
+               IF WS-CPF-VALIDO NOT = "S"
+                   DISPLAY "CPF INVALIDO. DIGITE NOVAMENTE..." AT 1535
+                   MOVE ZEROS TO CLI-CPF
+               ELSE
+                   DISPLAY ESPACO AT 1535
+               END-IF
+           END-IF.
+
+       TESTA-SALDO.
+           MOVE "N" TO WS-SALDO-VALIDO.
+           ACCEPT SALDO AT 1238 WITH PROMPT AUTO.
+           MOVE SALDO TO CTA-SALDO.
+           IF CTA-SALDO < (CTA-LIMITE * -1)
+               DISPLAY "SALDO ABAIXO DO LIMITE. DIGITE NOVAMENTE..."
+                   AT 1535
+           ELSE
+               MOVE "S" TO WS-SALDO-VALIDO
+               DISPLAY ESPACO AT 1535
+           END-IF.
+
+       ESCOLHE-PESQUISA.
+           MOVE ZEROS TO OPCAO-PESQUISA.
+           DISPLAY "PESQUISAR POR: [1] CPF  [2] AGENCIA/CONTA" AT 1419.
+           PERFORM UNTIL OPCAO-PESQUISA = 1 OR OPCAO-PESQUISA = 2
+               ACCEPT OPCAO-PESQUISA AT 1461 WITH PROMPT AUTO
+           END-PERFORM.
+           DISPLAY ESPACO AT 1419.
+           EVALUATE OPCAO-PESQUISA
+               WHEN 1
+                   PERFORM RECEBE-CPF
+               WHEN 2
+                   PERFORM RECEBE-CONTA
+           END-EVALUATE.
+
+       RECEBE-CONTA.
+           PERFORM TESTA-AGENCIA UNTIL CTA-AGENCIA NOT = ZEROS.
+           PERFORM TESTA-CONTA UNTIL CTA-CONTA NOT = ZEROS.
+           READ CONTAS
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA" AT 1535
+               NOT INVALID KEY
+                   MOVE CTA-CPF TO CPF
+                   MOVE CTA-CPF TO CLI-CPF
+                   READ CLIENTES
+                       INVALID KEY
+                           DISPLAY "CLIENTE NAO ENCONTRADO" AT 1535
+                   END-READ
+           END-READ.
+
+       RECEBE-CPF.
+      *    DISPLAY TELA-CPF.
+      *    UMA BUSCA POR CPF CAI NA PRIMEIRA CONTA GRAVADA PARA AQUELE
+      *    CPF (VIA A CHAVE ALTERNATIVA CTA-CPF) - UM CLIENTE COM VARIAS
+      *    CONTAS PRECISA DO CAMINHO POR AGENCIA/CONTA PARA CHEGAR EM
+      *    UMA ESPECIFICA.
+           SET IGUAL TO 0.
+           ACCEPT CPF AT 1038 WITH PROMPT AUTO.
+           MOVE CPF TO CLI-CPF.
+           IF CLI-CPF = ZEROS
+           THEN
+               DISPLAY "CPF IGUAL ZERO. DIGITE NOVAMENTE..." AT 1535
+      *    ELSE
+      *        READ CLIENTES NOT INVALID KEY
+      *            PERFORM JA-CADASTRADO
+      *        END-READ
+      *     ELSE
+           ELSE
+               MOVE CLI-CPF TO CTA-CPF
+               READ CONTAS KEY IS CTA-CPF
+                   INVALID KEY
+                       DISPLAY "CONTA NAO ENCONTRADA PARA ESTE CPF"
+                           AT 1535
+                   NOT INVALID KEY
+                       MOVE CTA-CPF TO CLI-CPF
+                       READ CLIENTES
+                           INVALID KEY
+                               DISPLAY "CLIENTE NAO ENCONTRADO" AT 1535
+                       END-READ
+               END-READ
+           END-IF.
+
+       JA-CADASTRADO.
+           DISPLAY "JA EXISTE ESTA CONTA" AT 1535.
+           SET IGUAL TO 1.
+      *   --É PRECISO ZERAR NOVAMENTE OS CAMPOS-------------
+           MOVE SPACES TO CLI-NOME.
+           MOVE ZEROS TO CTA-AGENCIA CTA-CONTA CTA-SALDO CLI-CPF.
+
+       GRAVA.
+      *    UM CPF JA PODE TER OUTRAS CONTAS CADASTRADAS AGORA - SO UMA
+      *    AGENCIA/CONTA REPETIDA E QUE CARACTERIZA DUPLICATA.
+           READ CONTAS NOT INVALID KEY
+               PERFORM JA-CADASTRADO
+               ACCEPT CR
+               PERFORM MENU-PRI
+           END-READ.
+           DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
+           ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
+           IF SALVA = "S" OR "s"
+               MOVE CLI-CPF TO CTA-CPF
+               MOVE "A" TO CTA-STATUS-CONTA
+               MOVE ZEROS TO CTA-DATA-FECHAMENTO
+               WRITE REG-CONTA
+                   INVALID KEY
+                       DISPLAY "ERRO AO GRAVAR!!" AT 1535
+                   NOT INVALID KEY
+                       PERFORM GRAVA-CLIENTE-SE-NOVO
+                       PERFORM REGISTRA-LOG-INCLUSAO
+                       DISPLAY "CONTA ABERTA EM:" AT 1719
+                       DISPLAY WS-DATA-ABERT-EXT AT 1736
+                       DISPLAY "PROXIMO DIA UTIL:" AT 1819
+                       DISPLAY WS-PROX-DIA-UTIL AT 1837
+               END-WRITE
+           END-IF.
+
+       GRAVA-CLIENTE-SE-NOVO.
+      *    O REGISTRO DE CLIENTE SO PRECISA SER GRAVADO UMA VEZ POR
+      *    CPF - UM CLIENTE QUE JA TEM CONTA E ABRE OUTRA JA POSSUI ESTE
+      *    REGISTRO.
+           READ CLIENTES
+               INVALID KEY
+                   WRITE REG-CLI
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR CLIENTE!!" AT 1535
+                   END-WRITE
+           END-READ.
+
+       REGISTRA-LOG-INCLUSAO.
+           MOVE ZEROS TO LOG-AGENCIA-ANT LOG-CONTA-ANT LOG-SALDO-ANT.
+           MOVE SPACES TO LOG-NOME-ANT.
+           MOVE CLI-CPF TO LOG-CPF.
+           MOVE "I" TO LOG-OPERACAO.
+           MOVE CTA-AGENCIA TO LOG-AGENCIA-NOVO.
+           MOVE CTA-CONTA TO LOG-CONTA-NOVO.
+           MOVE CLI-NOME TO LOG-NOME-NOVO.
+           MOVE CTA-SALDO TO LOG-SALDO-NOVO.
+           MOVE CTA-STATUS-CONTA TO LOG-SITUACAO-NOVA.
+           PERFORM GRAVA-LOG-ALTERACAO.
+
+       GRAVA-LOG-ALTERACAO.
+           OPEN EXTEND LOG-ALTERACOES.
+           IF LOG-STATUS NOT = "00"
+               OPEN OUTPUT LOG-ALTERACOES
+           END-IF.
+           ACCEPT LOG-DATA FROM DATE.
+           WRITE REG-LOG.
+           CLOSE LOG-ALTERACOES.
+
+       ALTERA.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO EXISTE" AT 1535
+                   PERFORM MENU-ALTERA
+               NOT INVALID KEY
+                   MOVE CTA-AGENCIA TO AGENCIA
+                   MOVE CTA-CONTA TO CONTA
+                   MOVE CLI-NOME TO NOME
+                   MOVE CLI-CPF TO CPF
+                   MOVE CTA-SALDO TO SALDO
+                   DISPLAY AGENCIA AT 0438
+                   DISPLAY CONTA AT 0638
+                   DISPLAY NOME AT 0838
+                   DISPLAY CPF AT 1038
+                   DISPLAY SALDO AT 1238
+                   DISPLAY ESPACO AT 1430
+                   PERFORM REGRAVAR
+                   PERFORM MENU-PRI
+           END-READ.
+
+
+       REGRAVAR.
+      *    AGENCIA/CONTA/CPF SAO CHAVES DO REGISTRO E O SALDO SO MUDA
+      *    ATRAVES DE UM MOVIMENTO LANCADO (VER LANCA-MOVIMENTO) - AQUI
+      *    O CAIXA SO PODE CORRIGIR O NOME DO CLIENTE.
+           MOVE "N" TO WS-REGRAVOU.
+           PERFORM UNTIL WS-REGRAVOU NOT = "N"
+               MOVE CLI-NOME TO WS-NOME-ANTIGO
+               PERFORM TESTA-NOME UNTIL CLI-NOME NOT = SPACES
+               DISPLAY "SALVAR (S/N)? [ ]" AT 1430
+               ACCEPT SALVA AT 1445 WITH PROMPT AUTO
+               IF SALVA = "S" OR "s"
+                   PERFORM TENTA-REGRAVAR-CLI
+               ELSE
+                   MOVE "X" TO WS-REGRAVOU
+               END-IF
+           END-PERFORM.
+
+       TENTA-REGRAVAR-CLI.
+      *    NOT INVALID KEY SO CONFIRMA QUE A CHAVE FOI ENCONTRADA - NAO
+      *    QUE O REWRITE DEU CERTO. VERIFICAR CLI-STATUS DEPOIS: "51" E
+      *    O CODIGO DE REGISTRO TRAVADO DO GNUCOBOL (OUTRO CAIXA ESTA
+      *    COM ESTE REGISTRO ABERTO), ENTAO RECARREGA E DEIXA O CAIXA
+      *    REDIGITAR EM VEZ DE SOBRESCREVER OU PERDER A ALTERACAO EM
+      *    SILENCIO.
+           REWRITE REG-CLI
+               INVALID KEY
+                   DISPLAY "ERRO AO REGRAVAR!!" AT 1535
+                   ACCEPT CR
+                   MOVE "X" TO WS-REGRAVOU
+           END-REWRITE.
+           IF WS-REGRAVOU = "N"
+               EVALUATE CLI-STATUS
+                   WHEN "00"
+                       PERFORM REGISTRA-LOG-ALTERACAO
+                       DISPLAY "REGISTRO ALTERADO" AT 1535
+                       ACCEPT CR
+                       MOVE "S" TO WS-REGRAVOU
+                   WHEN "51"
+                       DISPLAY "REGISTRO EM USO POR OUTRO TERMINAL."
+                           AT 1535
+                       DISPLAY "DADOS RECARREGADOS - CONFIRA E REFACA."
+                           AT 1635
+                       ACCEPT CR
+                       DISPLAY ESPACO AT 1535
+                       DISPLAY ESPACO AT 1635
+                       PERFORM RELE-CLIENTE
+                   WHEN OTHER
+                       DISPLAY "ERRO AO REGRAVAR!! COD:" AT 1535
+                       DISPLAY CLI-STATUS AT 1565
+                       ACCEPT CR
+                       MOVE "X" TO WS-REGRAVOU
+               END-EVALUATE
+           END-IF.
+
+       RELE-CLIENTE.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO AO RELER REGISTRO" AT 1535
+                   ACCEPT CR
+                   MOVE "X" TO WS-REGRAVOU
+               NOT INVALID KEY
+                   MOVE CLI-NOME TO NOME
+                   DISPLAY NOME AT 0838
+           END-READ.
+
+       REGISTRA-LOG-ALTERACAO.
+           MOVE CLI-CPF TO LOG-CPF.
+           MOVE "A" TO LOG-OPERACAO.
+           MOVE CTA-AGENCIA TO LOG-AGENCIA-ANT LOG-AGENCIA-NOVO.
+           MOVE CTA-CONTA TO LOG-CONTA-ANT LOG-CONTA-NOVO.
+           MOVE CTA-SALDO TO LOG-SALDO-ANT LOG-SALDO-NOVO.
+           MOVE WS-NOME-ANTIGO TO LOG-NOME-ANT.
+           MOVE CLI-NOME TO LOG-NOME-NOVO.
+           MOVE CTA-STATUS-CONTA TO LOG-SITUACAO-NOVA.
+           PERFORM GRAVA-LOG-ALTERACAO.
+
+       LANCA-MOVIMENTO.
+           READ CONTAS
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO EXISTE" AT 1535
+                   ACCEPT CR
+                   MOVE "X" TO WS-LANCOU
+               NOT INVALID KEY
+                   IF CTA-CONTA-FECHADA
+                       DISPLAY "CONTA ENCERRADA" AT 1535
+                       ACCEPT CR
+                       MOVE "X" TO WS-LANCOU
+                   ELSE
+                       MOVE CTA-AGENCIA TO AGENCIA
+                       MOVE CTA-CONTA TO CONTA
+                       MOVE CLI-NOME TO NOME
+                       MOVE CTA-SALDO TO SALDO
+                       DISPLAY AGENCIA AT 0438
+                       DISPLAY CONTA AT 0638
+                       DISPLAY NOME AT 0838
+                       DISPLAY SALDO AT 1038
+                       MOVE CTA-SALDO TO WS-SALDO-ATUAL
+                       PERFORM ACEITA-TIPO-MOV
+                       PERFORM ACEITA-VALOR-MOV
+                       CALL "MOVPOST" USING CTA-AGENCIA CTA-CONTA
+                           WS-TIPO-MOV WS-VALOR-MOV
+                           WS-SALDO-ATUAL WS-SALDO-NOVO CTA-LIMITE
+                           WS-RETORNO-MOV
+                       IF WS-RETORNO-MOV = "00"
+                           MOVE WS-SALDO-NOVO TO CTA-SALDO
+                           PERFORM TENTA-REGRAVAR-SALDO
+                       ELSE
+                           DISPLAY "MOVIMENTO NAO REALIZADO. COD:"
+                               AT 1535
+                           DISPLAY WS-RETORNO-MOV AT 1565
+                           ACCEPT CR
+                           MOVE "X" TO WS-LANCOU
+                       END-IF
+                   END-IF
+           END-READ.
+
+       TENTA-REGRAVAR-SALDO.
+      *    MESMO RACIOCINIO DE TENTA-REGRAVAR-CLI/TENTA-ENCERRAR-CONTA:
+      *    NOT INVALID KEY SO CONFIRMA QUE A CHAVE FOI ENCONTRADA, NAO
+      *    QUE O REWRITE DEU CERTO. "51" E O STATUS DE REGISTRO TRAVADO
+      *    DO GNUCOBOL - COMO ESTA E A GRAVACAO DO SALDO, EM CASO DE
+      *    TRAVA ABORTA O LANCAMENTO E FAZ O CAIXA REFAZER O MOVIMENTO
+      *    EM CIMA DO SALDO RECARREGADO, EM VEZ DE ARRISCAR SOBRESCREVER
+      *    UM VALOR DESATUALIZADO.
+           REWRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY "ERRO AO REGRAVAR SALDO!!" AT 1535
+                   ACCEPT CR
+                   MOVE "X" TO WS-LANCOU
+           END-REWRITE.
+           IF WS-LANCOU = "N"
+               EVALUATE CTA-STATUS
+                   WHEN "00"
+                       MOVE WS-SALDO-NOVO TO SALDO-NOVO-ED
+                       DISPLAY "SALDO ATUALIZADO:" AT 1719
+                       DISPLAY SALDO-NOVO-ED AT 1737
+                       ACCEPT CR
+                       MOVE "S" TO WS-LANCOU
+                   WHEN "51"
+                       DISPLAY "REGISTRO EM USO POR OUTRO TERMINAL."
+                           AT 1535
+                       DISPLAY "MOVIMENTO NAO APLICADO. REFACA."
+                           AT 1635
+                       ACCEPT CR
+                       DISPLAY ESPACO AT 1535
+                       DISPLAY ESPACO AT 1635
+                   WHEN OTHER
+                       DISPLAY "ERRO AO REGRAVAR SALDO!! COD:" AT 1535
+                       DISPLAY CTA-STATUS AT 1565
+                       ACCEPT CR
+                       MOVE "X" TO WS-LANCOU
+               END-EVALUATE
+           END-IF.
+
+       ACEITA-TIPO-MOV.
+           MOVE SPACE TO TIPO-MOV.
+           PERFORM UNTIL TIPO-MOV = "D" OR TIPO-MOV = "d"
+                   OR TIPO-MOV = "C" OR TIPO-MOV = "c"
+               ACCEPT TIPO-MOV AT 1248 WITH PROMPT AUTO
+           END-PERFORM.
+           MOVE FUNCTION UPPER-CASE(TIPO-MOV) TO WS-TIPO-MOV.
+
+       ACEITA-VALOR-MOV.
+           MOVE ZEROS TO WS-VALOR-MOV.
+           PERFORM UNTIL WS-VALOR-MOV NOT = ZEROS
+               ACCEPT VALOR-MOV AT 1426 WITH PROMPT AUTO
+               MOVE VALOR-MOV TO WS-VALOR-MOV
+           END-PERFORM.
+
+       DELETA.
+           READ CONTAS
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO EXISTE" AT 1535
+                   PERFORM MENU-EXCLUI
+               NOT INVALID KEY
+                   IF CTA-CONTA-FECHADA
+                       DISPLAY "CONTA JA ENCERRADA" AT 1535
+                       ACCEPT CR
+                       PERFORM MENU-PRI
+                   ELSE
+                       MOVE CTA-AGENCIA TO AGENCIA
+                       MOVE CTA-CONTA TO CONTA
+                       MOVE CLI-NOME TO NOME
+                       MOVE CLI-CPF TO CPF
+                       MOVE CTA-SALDO TO SALDO
+                       DISPLAY AGENCIA AT 0438
+                       DISPLAY CONTA AT 0638
+                       DISPLAY NOME AT 0838
+                       DISPLAY CPF AT 1038
+                       DISPLAY SALDO AT 1238
+                       DISPLAY "REGISTRO CORRETO (S/N)? [ ]" AT 1430
+                       ACCEPT SALVA AT 1455 WITH PROMPT AUTO
+                       IF SALVA = "S" OR "s"
+                           DISPLAY ESPACO AT 1430
+                           MOVE SPACE TO SALVA
+                           DISPLAY "ENCERRAR CONTA (S/N)? [ ]" AT 1430
+                           ACCEPT SALVA AT 1448 WITH PROMPT AUTO
+                           IF SALVA = "S" OR "s"
+                               MOVE "N" TO WS-EXCLUIU
+                               PERFORM UNTIL WS-EXCLUIU NOT = "N"
+                                   PERFORM TENTA-ENCERRAR-CONTA
+                               END-PERFORM
+                               PERFORM MENU-PRI
+                           END-IF
+                       ELSE
+                           PERFORM MENU-PRI
+                       END-IF
+                   END-IF
+           END-READ.
+
+       TENTA-ENCERRAR-CONTA.
+      *    MESMO RACIOCINIO DE TENTA-REGRAVAR-CLI: UM REWRITE COM NOT
+      *    INVALID KEY SO CONFIRMA QUE A CHAVE FOI ENCONTRADA, NAO QUE
+      *    O REWRITE DEU CERTO. "51" E O STATUS DE REGISTRO TRAVADO DO
+      *    GNUCOBOL.
+           ACCEPT DATA-SIS FROM DATE.
+           MOVE "F" TO CTA-STATUS-CONTA.
+           MOVE ANO TO CTA-ANO-FECH.
+           MOVE MES TO CTA-MES-FECH.
+           MOVE DIA TO CTA-DIA-FECH.
+           REWRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY "ERRO AO EXCLUIR!!" AT 1535
+                   ACCEPT CR
+                   MOVE "X" TO WS-EXCLUIU
+           END-REWRITE.
+           IF WS-EXCLUIU = "N"
+               EVALUATE CTA-STATUS
+                   WHEN "00"
+                       PERFORM REGISTRA-LOG-EXCLUSAO
+                       DISPLAY "CONTA ENCERRADA!!" AT 1535
+                       ACCEPT CR
+                       MOVE "S" TO WS-EXCLUIU
+                   WHEN "51"
+                       DISPLAY "REGISTRO EM USO POR OUTRO TERMINAL."
+                           AT 1535
+                       DISPLAY "DADOS RECARREGADOS - CONFIRA E REFACA."
+                           AT 1635
+                       ACCEPT CR
+                       DISPLAY ESPACO AT 1535
+                       DISPLAY ESPACO AT 1635
+                       PERFORM RELE-CONTA
+                   WHEN OTHER
+                       DISPLAY "ERRO AO EXCLUIR!! COD:" AT 1535
+                       DISPLAY CTA-STATUS AT 1565
+                       ACCEPT CR
+                       MOVE "X" TO WS-EXCLUIU
+               END-EVALUATE
+           END-IF.
+
+       RELE-CONTA.
+           READ CONTAS
+               INVALID KEY
+                   DISPLAY "ERRO AO RELER REGISTRO" AT 1535
+                   ACCEPT CR
+                   MOVE "X" TO WS-EXCLUIU
+               NOT INVALID KEY
+                   IF CTA-CONTA-FECHADA
+                       DISPLAY "CONTA JA ENCERRADA POR OUTRO TERMINAL."
+                           AT 1535
+                       ACCEPT CR
+                       MOVE "X" TO WS-EXCLUIU
+                   ELSE
+                       MOVE CTA-SALDO TO SALDO
+                       DISPLAY SALDO AT 1238
+                   END-IF
+           END-READ.
+
+       REGISTRA-LOG-EXCLUSAO.
+      *    TENTA-ENCERRAR-CONTA SO MUDA CTA-STATUS-CONTA PARA "F" E
+      *    GRAVA A DATA DE FECHAMENTO - AGENCIA/CONTA/SALDO/NOME
+      *    PERMANECEM OS MESMOS. O "DEPOIS" DO LOG TEM QUE REFLETIR ISSO
+      *    (E NAO UMA ZERAGEM), PARA O LOG MOSTRAR CORRETAMENTE UM
+      *    ENCERRAMENTO, E NAO UMA PERDA DE DADOS.
+           MOVE CLI-CPF TO LOG-CPF.
+           MOVE "E" TO LOG-OPERACAO.
+           MOVE CTA-AGENCIA TO LOG-AGENCIA-ANT.
+           MOVE CTA-CONTA TO LOG-CONTA-ANT.
+           MOVE CLI-NOME TO LOG-NOME-ANT.
+           MOVE CTA-SALDO TO LOG-SALDO-ANT.
+           MOVE CTA-AGENCIA TO LOG-AGENCIA-NOVO.
+           MOVE CTA-CONTA TO LOG-CONTA-NOVO.
+           MOVE CLI-NOME TO LOG-NOME-NOVO.
+           MOVE CTA-SALDO TO LOG-SALDO-NOVO.
+           MOVE CTA-STATUS-CONTA TO LOG-SITUACAO-NOVA.
+           PERFORM GRAVA-LOG-ALTERACAO.
+
+       CONSULTA.
+           READ CONTAS
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO EXISTE!!" AT 1535
+               NOT INVALID KEY
+                   MOVE CTA-AGENCIA TO AGENCIA
+                   MOVE CTA-CONTA TO CONTA
+                   MOVE CLI-NOME TO NOME
+                   MOVE CLI-CPF TO CPF
+                   MOVE CTA-SALDO TO SALDO
+                   DISPLAY AGENCIA AT 0438
+                   DISPLAY CONTA AT 0638
+                   DISPLAY NOME AT 0838
+                   DISPLAY CPF AT 1038
+                   DISPLAY SALDO AT 1238
+           END-READ.
+           ACCEPT CR.
+
+      *   DISPLAY "CONSULTAR OUTRO (S/N)? [ ]" AT 1430.
+      *   ACCEPT SALVA AT 1454 WITH PROMPT AUTO.
+      *   IF SALVA = "N" OR "n"
+      *       PERFORM MENU-PRI
+      *   ELSE IF SALVA = "S" OR "s"
+      *       PERFORM MENU-CONSULTA
+      *   ELSE
+      *       DISPLAY ESPACO AT 1535
+      *       DISPLAY "DIGITE S OU N" AT 1535
+      *   END-IF.
+
+       CONTINUA.
+           DISPLAY "CONTINUA (S/N)? [ ]" AT 1430
+           ACCEPT OPCAO AT 1447 WITH PROMPT AUTO.
+           IF OPCAO = "S" OR "s" OR = "N" OR "n"
+           THEN
+               DISPLAY ESPACO AT 1430
+               DISPLAY ESPACO AT 1535
+
+           ELSE IF OPCAO = "N" or "n"
+               STOP RUN
+           ELSE
+               DISPLAY ESPACO AT 1535
+               DISPLAY "DIGITE S OU N" AT 1535
+           END-IF.
