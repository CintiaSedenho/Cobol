@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CHAVE
+           ALTERNATE RECORD KEY IS CTA-CPF WITH DUPLICATES
+           FILE STATUS IS CTA-STATUS.
+
+           SELECT CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-CPF
+           FILE STATUS IS CLI-STATUS.
+
+           SELECT MOVIMENTO ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS MOV-STATUS.
+
+           SELECT EXTRATO-SAIDA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CONTAS.DAT".
+       01 REG-CONTA.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA      PIC 9(4).
+               10 CTA-CONTA        PIC 9(6).
+           05 CTA-CPF          PIC 9(11).
+           05 CTA-SALDO        PIC S9(6)V99.
+           05 CTA-LIMITE       PIC 9(6)V99.
+           05 CTA-STATUS-CONTA PIC X(1).
+               88 CTA-CONTA-ATIVA   VALUE "A".
+               88 CTA-CONTA-FECHADA VALUE "F".
+           05 CTA-DATA-FECHAMENTO.
+               10 CTA-ANO-FECH     PIC 9(2).
+               10 CTA-MES-FECH     PIC 9(2).
+               10 CTA-DIA-FECH     PIC 9(2).
+           05 CTA-DATA-ABERTURA.
+               10 CTA-ANO-ABERT    PIC 9(2).
+               10 CTA-MES-ABERT    PIC 9(2).
+               10 CTA-DIA-ABERT    PIC 9(2).
+
+       FD CLIENTES LABEL RECORD STANDARD
+           DATA RECORD IS REG-CLI
+           VALUE OF FILE-ID IS "CLIENTES.DAT".
+       01 REG-CLI.
+           05 CLI-CPF          PIC 9(11).
+           05 CLI-NOME         PIC X(30).
+
+       FD MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOV
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+       01 REG-MOV.
+           05 MOV-AGENCIA      PIC 9(4).
+           05 MOV-CONTA        PIC 9(6).
+           05 MOV-DATA.
+               10 MOV-ANO      PIC 9(2).
+               10 MOV-MES      PIC 9(2).
+               10 MOV-DIA      PIC 9(2).
+           05 MOV-DATA-NUM REDEFINES MOV-DATA PIC 9(6).
+           05 MOV-TIPO         PIC X(1).
+           05 MOV-VALOR        PIC 9(6)V99.
+           05 MOV-SALDO-RESULT PIC S9(6)V99.
+
+       FD EXTRATO-SAIDA LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-EXT
+           VALUE OF FILE-ID IS "EXTRATO.TXT".
+       01 LINHA-EXT                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CTA-STATUS           PIC X(2).
+       01 CLI-STATUS           PIC X(2).
+       01 MOV-STATUS           PIC X(2).
+       01 EXT-STATUS           PIC X(2).
+       01 WS-FIM-ARQUIVO       PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       01 WS-OPCAO-BUSCA       PIC 9(1) VALUE ZEROS.
+       01 WS-CPF-BUSCA         PIC 9(11) VALUE ZEROS.
+       01 WS-AGENCIA-BUSCA     PIC 9(4) VALUE ZEROS.
+       01 WS-CONTA-BUSCA       PIC 9(6) VALUE ZEROS.
+       01 WS-DATA-INICIO       PIC 9(6) VALUE ZEROS.
+       01 WS-DATA-FIM          PIC 9(6) VALUE ZEROS.
+       01 WS-NOME-CLIENTE      PIC X(30) VALUE SPACES.
+       01 WS-TOTAL-MOVS        PIC 9(6) VALUE ZEROS.
+       01 WS-CONTA-ENCONTRADA  PIC X(1) VALUE "N".
+           88 CONTA-ENCONTRADA     VALUE "S".
+
+       01 LINHA-CABECALHO-1.
+           05 FILLER            PIC X(9)  VALUE "AGENCIA: ".
+           05 LC1-AGENCIA       PIC 9.999.
+           05 FILLER            PIC X(6)  VALUE "CONTA ".
+           05 LC1-CONTA         PIC 99.999/9.
+       01 LINHA-CABECALHO-2.
+           05 FILLER            PIC X(6)  VALUE "NOME: ".
+           05 LC2-NOME          PIC X(30).
+       01 LINHA-CABECALHO-3.
+           05 FILLER            PIC X(13) VALUE "SALDO ATUAL: ".
+           05 LC3-SALDO         PIC $ZZZ.ZZ9,99-.
+       01 LINHA-DETALHE-CAB     PIC X(80) VALUE
+           "DATA      TIPO  VALOR              SALDO APOS MOVIMENTO".
+       01 LINHA-DETALHE.
+           05 LD-DIA            PIC 99.
+           05 FILLER            PIC X(1) VALUE "/".
+           05 LD-MES            PIC 99.
+           05 FILLER            PIC X(1) VALUE "/".
+           05 LD-ANO            PIC 99.
+           05 FILLER            PIC X(4) VALUE SPACES.
+           05 LD-TIPO           PIC X(1).
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 LD-VALOR          PIC $ZZZ.ZZ9,99.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 LD-SALDO          PIC $ZZZ.ZZ9,99-.
+       01 LINHA-RODAPE.
+           05 FILLER            PIC X(24) VALUE
+               "TOTAL DE MOVIMENTACOES: ".
+           05 LR-TOTAL          PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       EXTRATO-PRINCIPAL.
+           OPEN INPUT CONTAS.
+           IF CTA-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CONTAS.DAT: " CTA-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF CLI-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTES.DAT: " CLI-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM PEDE-PARAMETROS.
+           PERFORM LOCALIZA-CONTA.
+           IF CONTA-ENCONTRADA
+               OPEN OUTPUT EXTRATO-SAIDA
+               IF EXT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR SAIDA DO EXTRATO: " EXT-STATUS
+                   CLOSE CONTAS CLIENTES
+                   STOP RUN
+               END-IF
+               PERFORM IMPRIME-CABECALHO
+               PERFORM PERCORRE-MOVIMENTO
+               PERFORM IMPRIME-RODAPE
+               CLOSE EXTRATO-SAIDA
+               DISPLAY "EXTRATO GERADO. MOVIMENTACOES: " WS-TOTAL-MOVS
+           ELSE
+               DISPLAY "CONTA NAO ENCONTRADA"
+           END-IF.
+           CLOSE CONTAS CLIENTES.
+           STOP RUN.
+
+       PEDE-PARAMETROS.
+           DISPLAY "EXTRATO DE CONTA - BUSCA POR (1) CPF OU ".
+           DISPLAY "(2) AGENCIA/CONTA: ".
+           ACCEPT WS-OPCAO-BUSCA.
+           EVALUATE WS-OPCAO-BUSCA
+               WHEN 1
+                   DISPLAY "CPF: "
+                   ACCEPT WS-CPF-BUSCA
+               WHEN 2
+                   DISPLAY "AGENCIA: "
+                   ACCEPT WS-AGENCIA-BUSCA
+                   DISPLAY "CONTA: "
+                   ACCEPT WS-CONTA-BUSCA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+                   STOP RUN
+           END-EVALUATE.
+           DISPLAY "DATA INICIAL (AAMMDD): ".
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY "DATA FINAL (AAMMDD): ".
+           ACCEPT WS-DATA-FIM.
+
+       LOCALIZA-CONTA.
+      *    MESMA SIMPLIFICACAO "CAI NA PRIMEIRA CONTA ENCONTRADA" JA
+      *    USADA EM RECEBE-CPF - UMA BUSCA POR CPF AQUI SO CONSEGUE
+      *    MOSTRAR O EXTRATO DE UMA CONTA POR VEZ.
+           MOVE "N" TO WS-CONTA-ENCONTRADA.
+           EVALUATE WS-OPCAO-BUSCA
+               WHEN 1
+                   MOVE WS-CPF-BUSCA TO CTA-CPF
+                   READ CONTAS KEY IS CTA-CPF
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE "S" TO WS-CONTA-ENCONTRADA
+                   END-READ
+               WHEN 2
+                   MOVE WS-AGENCIA-BUSCA TO CTA-AGENCIA
+                   MOVE WS-CONTA-BUSCA TO CTA-CONTA
+                   READ CONTAS
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE "S" TO WS-CONTA-ENCONTRADA
+                   END-READ
+           END-EVALUATE.
+           IF CONTA-ENCONTRADA
+               PERFORM BUSCA-NOME-CLIENTE
+           END-IF.
+
+       BUSCA-NOME-CLIENTE.
+           MOVE SPACES TO WS-NOME-CLIENTE.
+           MOVE CTA-CPF TO CLI-CPF.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "(CLIENTE NAO ENCONTRADO)" TO WS-NOME-CLIENTE
+               NOT INVALID KEY
+                   MOVE CLI-NOME TO WS-NOME-CLIENTE
+           END-READ.
+
+       IMPRIME-CABECALHO.
+           MOVE CTA-AGENCIA TO LC1-AGENCIA.
+           MOVE CTA-CONTA TO LC1-CONTA.
+           MOVE LINHA-CABECALHO-1 TO LINHA-EXT.
+           WRITE LINHA-EXT.
+           MOVE WS-NOME-CLIENTE TO LC2-NOME.
+           MOVE LINHA-CABECALHO-2 TO LINHA-EXT.
+           WRITE LINHA-EXT.
+           MOVE CTA-SALDO TO LC3-SALDO.
+           MOVE LINHA-CABECALHO-3 TO LINHA-EXT.
+           WRITE LINHA-EXT.
+           MOVE LINHA-DETALHE-CAB TO LINHA-EXT.
+           WRITE LINHA-EXT.
+
+       PERCORRE-MOVIMENTO.
+      *    MOVIMENTO.DAT SO RECEBE GRAVACOES NO FINAL (VER
+      *    P2-MOVIMENTO-G1.cbl), ENTAO OS LANCAMENTOS DE UMA CONTA JA
+      *    SAEM EM ORDEM CRONOLOGICA NA LEITURA - NAO PRECISA ORDENAR, E
+      *    MOV-SALDO-RESULT JA E O SALDO ACUMULADO APOS CADA LANCAMENTO.
+           OPEN INPUT MOVIMENTO.
+           IF MOV-STATUS NOT = "00"
+               DISPLAY "NENHUMA MOVIMENTACAO REGISTRADA AINDA"
+           ELSE
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ MOVIMENTO NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM AVALIA-MOVIMENTO
+                   END-READ
+               END-PERFORM
+               CLOSE MOVIMENTO
+           END-IF.
+
+       AVALIA-MOVIMENTO.
+           IF MOV-AGENCIA = CTA-AGENCIA AND MOV-CONTA = CTA-CONTA
+               IF MOV-DATA-NUM >= WS-DATA-INICIO
+                   AND MOV-DATA-NUM <= WS-DATA-FIM
+                   PERFORM IMPRIME-DETALHE
+               END-IF
+           END-IF.
+
+       IMPRIME-DETALHE.
+           MOVE MOV-DIA TO LD-DIA.
+           MOVE MOV-MES TO LD-MES.
+           MOVE MOV-ANO TO LD-ANO.
+           MOVE MOV-TIPO TO LD-TIPO.
+           MOVE MOV-VALOR TO LD-VALOR.
+           MOVE MOV-SALDO-RESULT TO LD-SALDO.
+           MOVE LINHA-DETALHE TO LINHA-EXT.
+           WRITE LINHA-EXT.
+           ADD 1 TO WS-TOTAL-MOVS.
+
+       IMPRIME-RODAPE.
+           MOVE WS-TOTAL-MOVS TO LR-TOTAL.
+           MOVE LINHA-RODAPE TO LINHA-EXT.
+           WRITE LINHA-EXT.
