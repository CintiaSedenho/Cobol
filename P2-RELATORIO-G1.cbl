@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAGENCIA.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CTA-CHAVE
+           ALTERNATE RECORD KEY IS CTA-CPF WITH DUPLICATES
+           FILE STATUS IS CTA-STATUS.
+
+           SELECT CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-CPF
+           FILE STATUS IS CLI-STATUS.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CONTAS.DAT".
+       01 REG-CONTA.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA      PIC 9(4).
+               10 CTA-CONTA        PIC 9(6).
+           05 CTA-CPF          PIC 9(11).
+           05 CTA-SALDO        PIC S9(6)V99.
+           05 CTA-LIMITE       PIC 9(6)V99.
+           05 CTA-STATUS-CONTA PIC X(1).
+               88 CTA-CONTA-ATIVA   VALUE "A".
+               88 CTA-CONTA-FECHADA VALUE "F".
+           05 CTA-DATA-FECHAMENTO.
+               10 CTA-ANO-FECH     PIC 9(2).
+               10 CTA-MES-FECH     PIC 9(2).
+               10 CTA-DIA-FECH     PIC 9(2).
+           05 CTA-DATA-ABERTURA.
+               10 CTA-ANO-ABERT    PIC 9(2).
+               10 CTA-MES-ABERT    PIC 9(2).
+               10 CTA-DIA-ABERT    PIC 9(2).
+
+       FD CLIENTES LABEL RECORD STANDARD
+           DATA RECORD IS REG-CLI
+           VALUE OF FILE-ID IS "CLIENTES.DAT".
+       01 REG-CLI.
+           05 CLI-CPF          PIC 9(11).
+           05 CLI-NOME         PIC X(30).
+
+       FD RELATORIO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REL
+           VALUE OF FILE-ID IS "RELATORIO.TXT".
+       01 LINHA-REL                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CTA-STATUS           PIC X(2).
+       01 CLI-STATUS           PIC X(2).
+       01 REL-STATUS           PIC X(2).
+       01 WS-FIM-ARQUIVO       PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       01 WS-PRIMEIRA-LEITURA  PIC X(1) VALUE "S".
+           88 PRIMEIRA-LEITURA     VALUE "S".
+       01 WS-AGENCIA-ANTERIOR  PIC 9(4) VALUE ZEROS.
+       01 WS-SUBTOTAL-AGENCIA  PIC S9(8)V99 VALUE ZEROS.
+       01 WS-TOTAL-GERAL       PIC S9(9)V99 VALUE ZEROS.
+       01 WS-NOME-CLIENTE      PIC X(30) VALUE SPACES.
+
+       01 LINHA-CABECALHO      PIC X(80) VALUE
+           "AGENCIA  CONTA     NOME                            SALDO".
+       01 LINHA-DETALHE.
+           05 LD-AGENCIA       PIC 9(4).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 LD-CONTA         PIC 9(6).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 LD-NOME          PIC X(30).
+           05 LD-SALDO         PIC ZZZ.ZZZ.ZZ9,99-.
+       01 LINHA-SUBTOTAL.
+           05 FILLER           PIC X(17) VALUE
+               "SUBTOTAL AGENCIA ".
+           05 LS-AGENCIA       PIC 9(4).
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 LS-SUBTOTAL      PIC ZZZ.ZZZ.ZZ9,99-.
+       01 LINHA-TOTAL-GERAL.
+           05 FILLER           PIC X(22) VALUE
+               "TOTAL GERAL........: ".
+           05 LT-TOTAL         PIC ZZ.ZZZ.ZZZ.ZZ9,99-.
+
+       PROCEDURE DIVISION.
+       RELATORIO-PRINCIPAL.
+           OPEN INPUT CONTAS.
+           IF CTA-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CONTAS.DAT: " CTA-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF CLI-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTES.DAT: " CLI-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO.
+           MOVE LINHA-CABECALHO TO LINHA-REL.
+           WRITE LINHA-REL.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ CONTAS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM PROCESSA-REGISTRO
+               END-READ
+           END-PERFORM.
+           IF NOT PRIMEIRA-LEITURA
+               PERFORM IMPRIME-SUBTOTAL
+           END-IF.
+           MOVE WS-TOTAL-GERAL TO LT-TOTAL.
+           MOVE LINHA-TOTAL-GERAL TO LINHA-REL.
+           WRITE LINHA-REL.
+           CLOSE CONTAS CLIENTES RELATORIO.
+           STOP RUN.
+
+       PROCESSA-REGISTRO.
+           IF PRIMEIRA-LEITURA
+               MOVE CTA-AGENCIA TO WS-AGENCIA-ANTERIOR
+               MOVE "N" TO WS-PRIMEIRA-LEITURA
+           ELSE
+               IF CTA-AGENCIA NOT = WS-AGENCIA-ANTERIOR
+                   PERFORM IMPRIME-SUBTOTAL
+                   MOVE CTA-AGENCIA TO WS-AGENCIA-ANTERIOR
+               END-IF
+           END-IF.
+           PERFORM BUSCA-NOME-CLIENTE.
+           MOVE CTA-AGENCIA TO LD-AGENCIA.
+           MOVE CTA-CONTA TO LD-CONTA.
+           MOVE WS-NOME-CLIENTE TO LD-NOME.
+           MOVE CTA-SALDO TO LD-SALDO.
+           MOVE LINHA-DETALHE TO LINHA-REL.
+           WRITE LINHA-REL.
+           ADD CTA-SALDO TO WS-SUBTOTAL-AGENCIA.
+           ADD CTA-SALDO TO WS-TOTAL-GERAL.
+
+       BUSCA-NOME-CLIENTE.
+           MOVE SPACES TO WS-NOME-CLIENTE.
+           MOVE CTA-CPF TO CLI-CPF.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "(CLIENTE NAO ENCONTRADO)" TO WS-NOME-CLIENTE
+               NOT INVALID KEY
+                   MOVE CLI-NOME TO WS-NOME-CLIENTE
+           END-READ.
+
+       IMPRIME-SUBTOTAL.
+           MOVE WS-AGENCIA-ANTERIOR TO LS-AGENCIA.
+           MOVE WS-SUBTOTAL-AGENCIA TO LS-SUBTOTAL.
+           MOVE LINHA-SUBTOTAL TO LINHA-REL.
+           WRITE LINHA-REL.
+           MOVE ZEROS TO WS-SUBTOTAL-AGENCIA.
