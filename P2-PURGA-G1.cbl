@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGACONTAS.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CTA-CHAVE
+           ALTERNATE RECORD KEY IS CTA-CPF WITH DUPLICATES
+           FILE STATUS IS CTA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CONTAS.DAT".
+       01 REG-CONTA.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA      PIC 9(4).
+               10 CTA-CONTA        PIC 9(6).
+           05 CTA-CPF          PIC 9(11).
+           05 CTA-SALDO        PIC S9(6)V99.
+           05 CTA-LIMITE       PIC 9(6)V99.
+           05 CTA-STATUS-CONTA PIC X(1).
+               88 CTA-CONTA-ATIVA   VALUE "A".
+               88 CTA-CONTA-FECHADA VALUE "F".
+           05 CTA-DATA-FECHAMENTO.
+               10 CTA-ANO-FECH     PIC 9(2).
+               10 CTA-MES-FECH     PIC 9(2).
+               10 CTA-DIA-FECH     PIC 9(2).
+           05 CTA-DATA-ABERTURA.
+               10 CTA-ANO-ABERT    PIC 9(2).
+               10 CTA-MES-ABERT    PIC 9(2).
+               10 CTA-DIA-ABERT    PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01 CTA-STATUS           PIC X(2).
+       01 WS-FIM-ARQUIVO       PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       01 WS-RETENCAO-DIAS     PIC 9(3) VALUE 90.
+       01 WS-HOJE.
+           05 WS-HOJE-ANO      PIC 9(2).
+           05 WS-HOJE-MES      PIC 9(2).
+           05 WS-HOJE-DIA      PIC 9(2).
+       01 WS-DATA-HOJE-AAAA    PIC 9(8).
+       01 WS-DATA-FECH-AAAA    PIC 9(8).
+       01 WS-DIAS-FECHADA      PIC S9(8).
+       01 WS-TOTAL-LIDOS       PIC 9(6) VALUE ZEROS.
+       01 WS-TOTAL-EXCLUIDOS   PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PURGA-PRINCIPAL.
+           ACCEPT WS-HOJE FROM DATE.
+           COMPUTE WS-DATA-HOJE-AAAA =
+               20000000 + WS-HOJE-ANO * 10000 + WS-HOJE-MES * 100
+                   + WS-HOJE-DIA.
+           OPEN I-O CONTAS.
+           IF CTA-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CONTAS.DAT: " CTA-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ CONTAS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM AVALIA-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE CONTAS.
+           DISPLAY "REGISTROS LIDOS: " WS-TOTAL-LIDOS.
+           DISPLAY "CONTAS EXCLUIDAS: " WS-TOTAL-EXCLUIDOS.
+           STOP RUN.
+
+       AVALIA-REGISTRO.
+           IF CTA-CONTA-FECHADA
+               COMPUTE WS-DATA-FECH-AAAA =
+                   20000000 + CTA-ANO-FECH * 10000 + CTA-MES-FECH * 100
+                       + CTA-DIA-FECH
+               COMPUTE WS-DIAS-FECHADA =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE-AAAA)
+                   - FUNCTION INTEGER-OF-DATE(WS-DATA-FECH-AAAA)
+               IF WS-DIAS-FECHADA >= WS-RETENCAO-DIAS
+                   DELETE CONTAS
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR CONTA "
+                               CTA-CHAVE ": " CTA-STATUS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-EXCLUIDOS
+                   END-DELETE
+               END-IF
+           END-IF.
