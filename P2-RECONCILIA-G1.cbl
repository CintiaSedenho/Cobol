@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CTA-CHAVE
+           ALTERNATE RECORD KEY IS CTA-CPF WITH DUPLICATES
+           FILE STATUS IS CTA-STATUS.
+
+           SELECT CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-CPF
+           FILE STATUS IS CLI-STATUS.
+
+           SELECT EXCECOES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTAS LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CONTAS.DAT".
+       01 REG-CONTA.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA      PIC 9(4).
+               10 CTA-CONTA        PIC 9(6).
+           05 CTA-CPF          PIC 9(11).
+           05 CTA-SALDO        PIC S9(6)V99.
+           05 CTA-LIMITE       PIC 9(6)V99.
+           05 CTA-STATUS-CONTA PIC X(1).
+               88 CTA-CONTA-ATIVA   VALUE "A".
+               88 CTA-CONTA-FECHADA VALUE "F".
+           05 CTA-DATA-FECHAMENTO.
+               10 CTA-ANO-FECH     PIC 9(2).
+               10 CTA-MES-FECH     PIC 9(2).
+               10 CTA-DIA-FECH     PIC 9(2).
+           05 CTA-DATA-ABERTURA.
+               10 CTA-ANO-ABERT    PIC 9(2).
+               10 CTA-MES-ABERT    PIC 9(2).
+               10 CTA-DIA-ABERT    PIC 9(2).
+
+       FD CLIENTES LABEL RECORD STANDARD
+           DATA RECORD IS REG-CLI
+           VALUE OF FILE-ID IS "CLIENTES.DAT".
+       01 REG-CLI.
+           05 CLI-CPF          PIC 9(11).
+           05 CLI-NOME         PIC X(30).
+
+       FD EXCECOES LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-EXC
+           VALUE OF FILE-ID IS "EXCECOES.TXT".
+       01 LINHA-EXC                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 CTA-STATUS           PIC X(2).
+       01 CLI-STATUS           PIC X(2).
+       01 EXC-STATUS           PIC X(2).
+       01 WS-FIM-ARQUIVO       PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       01 WS-PRIMEIRO-REGISTRO PIC X(1) VALUE "S".
+           88 PRIMEIRO-REGISTRO    VALUE "S".
+       01 WS-CHAVE-ANTERIOR.
+           05 WS-AGENCIA-ANT   PIC 9(4) VALUE ZEROS.
+           05 WS-CONTA-ANT     PIC 9(6) VALUE ZEROS.
+       01 WS-NOME-CLIENTE      PIC X(30) VALUE SPACES.
+       01 WS-CLIENTE-ENCONTRADO PIC X(1) VALUE "N".
+           88 CLIENTE-ENCONTRADO   VALUE "S".
+       01 WS-TOTAL-LIDOS       PIC 9(6) VALUE ZEROS.
+       01 WS-TOTAL-EXCECOES    PIC 9(6) VALUE ZEROS.
+       01 WS-MOTIVO            PIC X(40) VALUE SPACES.
+
+      *    CAMPOS DE TRABALHO DO DIGITO VERIFICADOR DO CPF (MOD-11) -
+      *    MESMO ALGORITMO DE VALIDA-CPF EM P2-COBOL-FINAL.cbl,
+      *    DUPLICADO AQUI PORQUE ESTE SISTEMA NAO TEM COPYBOOK
+      *    COMPARTILHADO PARA LOGICA DE PROCEDURE (CADA PROGRAMA BATCH
+      *    JA DUPLICA OS LAYOUTS DE FD QUE PRECISA DA MESMA FORMA).
+       01 WS-CPF             PIC 9(11).
+       01 WS-CPF-DIGITOS REDEFINES WS-CPF.
+           05 WS-CPF-D  PIC 9 OCCURS 11 TIMES.
+       01 WS-CPF-VALIDO     PIC X VALUE "N".
+       01 WS-CPF-SOMA       PIC 9(4) VALUE ZEROS.
+       01 WS-CPF-RESTO      PIC 9(2) VALUE ZEROS.
+       01 WS-CPF-DV1        PIC 9 VALUE ZEROS.
+       01 WS-CPF-DV2        PIC 9 VALUE ZEROS.
+       01 WS-CPF-I          PIC 9(2) VALUE ZEROS.
+       01 WS-CPF-PESO       PIC 9(2) VALUE ZEROS.
+
+       01 LINHA-CABECALHO      PIC X(100) VALUE
+           "RELATORIO DE EXCECOES DE RECONCILIACAO - CONTAS.DAT".
+       01 LINHA-DETALHE.
+           05 LD-AGENCIA        PIC 9(4).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 LD-CONTA          PIC 9(6).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 LD-CPF            PIC 9(11).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 LD-MOTIVO         PIC X(40).
+       01 LINHA-RODAPE.
+           05 FILLER            PIC X(24) VALUE
+               "TOTAL DE CONTAS LIDAS: ".
+           05 LR-LIDOS          PIC ZZZ.ZZ9.
+       01 LINHA-RODAPE-2.
+           05 FILLER            PIC X(25) VALUE
+               "TOTAL DE EXCECOES......: ".
+           05 LR-EXCECOES       PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       RECONCILIA-PRINCIPAL.
+           OPEN INPUT CONTAS.
+           IF CTA-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CONTAS.DAT: " CTA-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF CLI-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTES.DAT: " CLI-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCECOES.
+           IF EXC-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELATORIO DE EXCECOES: "
+                   EXC-STATUS
+               STOP RUN
+           END-IF.
+           MOVE LINHA-CABECALHO TO LINHA-EXC.
+           WRITE LINHA-EXC.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ CONTAS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM AVALIA-REGISTRO
+               END-READ
+           END-PERFORM.
+           MOVE WS-TOTAL-LIDOS TO LR-LIDOS.
+           MOVE LINHA-RODAPE TO LINHA-EXC.
+           WRITE LINHA-EXC.
+           MOVE WS-TOTAL-EXCECOES TO LR-EXCECOES.
+           MOVE LINHA-RODAPE-2 TO LINHA-EXC.
+           WRITE LINHA-EXC.
+           CLOSE CONTAS CLIENTES EXCECOES.
+           DISPLAY "RECONCILIACAO CONCLUIDA. EXCECOES: "
+               WS-TOTAL-EXCECOES.
+           STOP RUN.
+
+       AVALIA-REGISTRO.
+      *    CTA-CHAVE E A CHAVE PRIMARIA DE CONTAS, ENTAO UMA DUPLICATA
+      *    DE AGENCIA+CONTA JA E IMPOSSIVEL PELOS CAMINHOS NORMAIS DE
+      *    GRAVACAO - ESTA VERIFICACAO DE CHAVES ADJACENTES E APENAS UMA
+      *    DEFESA EXTRA CONTRA DADOS CARREGADOS FORA DO CAMINHO INDEXADO
+      *    DE GRAVACAO (POR EXEMPLO, UMA RESTAURACAO), NAO UMA CHECAGEM
+      *    QUE SE ESPERA DISPARAR EM USO NORMAL. UMA LEITURA SEQUENCIAL
+      *    PELA CHAVE PRIMARIA PERCORRE OS REGISTROS EM ORDEM CRESCENTE
+      *    DE CHAVE, ENTAO DUPLICATAS SEMPRE FICARIAM ADJACENTES.
+           IF NOT PRIMEIRO-REGISTRO
+               IF CTA-AGENCIA = WS-AGENCIA-ANT
+                   AND CTA-CONTA = WS-CONTA-ANT
+                   MOVE "AGENCIA/CONTA DUPLICADA" TO WS-MOTIVO
+                   PERFORM REGISTRA-EXCECAO
+               END-IF
+           END-IF.
+           MOVE "N" TO WS-PRIMEIRO-REGISTRO.
+           MOVE CTA-AGENCIA TO WS-AGENCIA-ANT.
+           MOVE CTA-CONTA TO WS-CONTA-ANT.
+
+           IF CTA-AGENCIA = ZEROS
+               MOVE "AGENCIA ZERO" TO WS-MOTIVO
+               PERFORM REGISTRA-EXCECAO
+           END-IF.
+           IF CTA-CONTA = ZEROS
+               MOVE "CONTA ZERO" TO WS-MOTIVO
+               PERFORM REGISTRA-EXCECAO
+           END-IF.
+           IF CTA-SALDO < (CTA-LIMITE * -1)
+               MOVE "SALDO ABAIXO DO LIMITE" TO WS-MOTIVO
+               PERFORM REGISTRA-EXCECAO
+           END-IF.
+           MOVE CTA-CPF TO WS-CPF.
+           PERFORM VALIDA-CPF.
+           IF WS-CPF-VALIDO NOT = "S"
+               MOVE "CPF INVALIDO" TO WS-MOTIVO
+               PERFORM REGISTRA-EXCECAO
+           END-IF.
+           PERFORM BUSCA-CLIENTE.
+           IF NOT CLIENTE-ENCONTRADO
+               MOVE "CLIENTE NAO ENCONTRADO" TO WS-MOTIVO
+               PERFORM REGISTRA-EXCECAO
+           ELSE
+               IF WS-NOME-CLIENTE = SPACES
+                   MOVE "NOME EM BRANCO" TO WS-MOTIVO
+                   PERFORM REGISTRA-EXCECAO
+               END-IF
+           END-IF.
+
+       BUSCA-CLIENTE.
+           MOVE "N" TO WS-CLIENTE-ENCONTRADO.
+           MOVE SPACES TO WS-NOME-CLIENTE.
+           MOVE CTA-CPF TO CLI-CPF.
+           READ CLIENTES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-CLIENTE-ENCONTRADO
+                   MOVE CLI-NOME TO WS-NOME-CLIENTE
+           END-READ.
+
+       VALIDA-CPF.
+      *    ALGORITMO PADRAO DE DIGITO VERIFICADOR DO CPF - MESMO DE
+      *    VALIDA-CPF EM P2-COBOL-FINAL.cbl.
+           MOVE "N" TO WS-CPF-VALIDO.
+           EVALUATE WS-CPF
+               WHEN 00000000000 WHEN 11111111111 WHEN 22222222222
+               WHEN 33333333333 WHEN 44444444444 WHEN 55555555555
+               WHEN 66666666666 WHEN 77777777777 WHEN 88888888888
+               WHEN 99999999999
+                   CONTINUE
+               WHEN OTHER
+                   MOVE ZEROS TO WS-CPF-SOMA
+                   PERFORM VARYING WS-CPF-I FROM 1 BY 1
+                           UNTIL WS-CPF-I > 9
+                       COMPUTE WS-CPF-PESO = 11 - WS-CPF-I
+                       COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                           (WS-CPF-D (WS-CPF-I) * WS-CPF-PESO)
+                   END-PERFORM
+                   COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA 11)
+                   IF WS-CPF-RESTO < 2
+                       MOVE 0 TO WS-CPF-DV1
+                   ELSE
+                       COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+                   END-IF
+
+                   MOVE ZEROS TO WS-CPF-SOMA
+                   PERFORM VARYING WS-CPF-I FROM 1 BY 1
+                           UNTIL WS-CPF-I > 10
+                       COMPUTE WS-CPF-PESO = 12 - WS-CPF-I
+                       COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                           (WS-CPF-D (WS-CPF-I) * WS-CPF-PESO)
+                   END-PERFORM
+                   COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA 11)
+                   IF WS-CPF-RESTO < 2
+                       MOVE 0 TO WS-CPF-DV2
+                   ELSE
+                       COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+                   END-IF
+
+                   IF WS-CPF-D (10) = WS-CPF-DV1
+                       AND WS-CPF-D (11) = WS-CPF-DV2
+                       MOVE "S" TO WS-CPF-VALIDO
+                   END-IF
+           END-EVALUATE.
+
+       REGISTRA-EXCECAO.
+           MOVE CTA-AGENCIA TO LD-AGENCIA.
+           MOVE CTA-CONTA TO LD-CONTA.
+           MOVE CTA-CPF TO LD-CPF.
+           MOVE WS-MOTIVO TO LD-MOTIVO.
+           MOVE LINHA-DETALHE TO LINHA-EXC.
+           WRITE LINHA-EXC.
+           ADD 1 TO WS-TOTAL-EXCECOES.
