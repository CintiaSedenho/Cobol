@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVPOST.
+       AUTHOR. CINTIA SEDENHO DIAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMENTO ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS MOV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOV
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+       01 REG-MOV.
+           05 MOV-AGENCIA      PIC 9(4).
+           05 MOV-CONTA        PIC 9(6).
+           05 MOV-DATA.
+               10 MOV-ANO      PIC 9(2).
+               10 MOV-MES      PIC 9(2).
+               10 MOV-DIA      PIC 9(2).
+           05 MOV-TIPO         PIC X(1).
+           05 MOV-VALOR        PIC 9(6)V99.
+           05 MOV-SALDO-RESULT PIC S9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01 MOV-STATUS           PIC X(2).
+
+       LINKAGE SECTION.
+       01 LK-AGENCIA           PIC 9(4).
+       01 LK-CONTA             PIC 9(6).
+       01 LK-TIPO              PIC X(1).
+       01 LK-VALOR             PIC 9(6)V99.
+       01 LK-SALDO-ATUAL       PIC S9(6)V99.
+       01 LK-SALDO-NOVO        PIC S9(6)V99.
+       01 LK-LIMITE            PIC 9(6)V99.
+       01 LK-RETORNO           PIC X(2).
+
+       PROCEDURE DIVISION USING LK-AGENCIA LK-CONTA LK-TIPO LK-VALOR
+               LK-SALDO-ATUAL LK-SALDO-NOVO LK-LIMITE LK-RETORNO.
+       MOVPOST-PRINCIPAL.
+           MOVE "00" TO LK-RETORNO.
+           EVALUATE LK-TIPO
+               WHEN "C"
+                   COMPUTE LK-SALDO-NOVO = LK-SALDO-ATUAL + LK-VALOR
+               WHEN "D"
+                   COMPUTE LK-SALDO-NOVO = LK-SALDO-ATUAL - LK-VALOR
+                   IF LK-SALDO-NOVO < (LK-LIMITE * -1)
+                       MOVE "91" TO LK-RETORNO
+                   END-IF
+               WHEN OTHER
+                   MOVE "99" TO LK-RETORNO
+           END-EVALUATE.
+           IF LK-RETORNO = "00"
+               PERFORM GRAVA-MOVIMENTO
+           END-IF.
+           GOBACK.
+
+       GRAVA-MOVIMENTO.
+           OPEN EXTEND MOVIMENTO.
+           IF MOV-STATUS NOT = "00"
+               OPEN OUTPUT MOVIMENTO
+           END-IF.
+           MOVE LK-AGENCIA TO MOV-AGENCIA.
+           MOVE LK-CONTA TO MOV-CONTA.
+           ACCEPT MOV-DATA FROM DATE.
+           MOVE LK-TIPO TO MOV-TIPO.
+           MOVE LK-VALOR TO MOV-VALOR.
+           MOVE LK-SALDO-NOVO TO MOV-SALDO-RESULT.
+           WRITE REG-MOV.
+           IF MOV-STATUS NOT = "00"
+               MOVE "90" TO LK-RETORNO
+           END-IF.
+           CLOSE MOVIMENTO.
